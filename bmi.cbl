@@ -1,19 +1,382 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BMICALCULATOR.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WEIGHT  PIC 999.
-       01 HEIGHT_INCHES  PIC 999.
-       01 BMI     PIC 999V99.
-
-       PROCEDURE DIVISION.
-           DISPLAY "Enter your weight in pounds : ".
-           ACCEPT WEIGHT.
-           DISPLAY "Enter your height in inches :".
-           ACCEPT HEIGHT_INCHES.
-           COMPUTE BMI = (WEIGHT * 703)/(HEIGHT_INCHES * HEIGHT_INCHES).
-           DISPLAY "Your BMI is : " BMI.
-           STOP RUN.
-       END PROGRAM BMICALCULATOR.
-
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BMICALCULATOR.
+000300 AUTHOR. D-L-HAGGARD.
+000400 INSTALLATION. WELLNESS-PROGRAM.
+000500 DATE-WRITTEN. 01/05/2024.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ----------------------------------------------------------
+001000*    DATE        INIT  DESCRIPTION
+001100*    01/05/2024  DLH   ORIGINAL -- INTERACTIVE, ONE PERSON AT A
+001200*                      TIME.
+001300*    08/09/2026  DLH   ADDED A BATCH MODE -- READS A FILE OF
+001400*                      EMPLOYEE-ID/WEIGHT/HEIGHT RECORDS, COMPUTES
+001500*                      AND CLASSIFIES EACH ONE THE SAME WAY AS THE
+001600*                      INTERACTIVE PATH, AND WRITES A REPORT.
+001610*    08/09/2026  DLH   ADDED RANGE CHECKS ON WEIGHT AND
+001620*                      HEIGHT_INCHES -- INTERACTIVE MODE RE-PROMPTS
+001630*                      ON BAD INPUT, BATCH MODE REJECTS THE RECORD
+001640*                      INSTEAD OF LETTING IT FLOW INTO THE BMI
+001650*                      FORMULA.
+001660*    08/09/2026  DLH   EVERY ACCEPTED BMI CALCULATION -- INTERACTIVE
+001670*                      OR BATCH -- NOW APPENDS A LINE TO BMIHIST.TXT
+001680*                      SO A PERSON'S TREND CAN BE TRACKED ACROSS
+001690*                      CHECK-INS INSTEAD OF BEING LOST AT STOP RUN.
+001692*    08/09/2026  DLH   LOGS A START AND END LINE TO THE SHARED
+001694*                      AUDIT.LOG ON EVERY RUN (PROGRAM NAME,
+001696*                      TIMESTAMP, RECORDS HANDLED, COMPLETION
+001698*                      STATUS).
+001700******************************************************************
+001800
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT BATCH-IN-FILE ASSIGN TO 'BMIIN.TXT'
+002300         ORGANIZATION IS LINE SEQUENTIAL.
+002400
+002500     SELECT BATCH-RPT-FILE ASSIGN TO 'BMIRPT.TXT'
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002650     SELECT HISTORY-FILE ASSIGN TO 'BMIHIST.TXT'
+002660         ORGANIZATION IS LINE SEQUENTIAL
+002670         FILE STATUS IS WS-HIST-FILE-STATUS.
+002680     SELECT AUDIT-FILE ASSIGN TO 'AUDIT.LOG'
+002690         ORGANIZATION IS LINE SEQUENTIAL
+002695         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+002700
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  BATCH-IN-FILE.
+003100 01  BATCH-IN-RECORD.
+003200     05 BI-EMP-ID             PIC X(06).
+003300     05 FILLER                PIC X(02).
+003400     05 BI-WEIGHT             PIC 999.
+003500     05 FILLER                PIC X(02).
+003600     05 BI-HEIGHT-INCHES      PIC 999.
+003700
+003800 FD  BATCH-RPT-FILE.
+003900 01  BATCH-RPT-LINE           PIC X(80).
+003910
+003920 FD  HISTORY-FILE.
+003930 01  HISTORY-LINE             PIC X(80).
+003940
+003950 FD  AUDIT-FILE.
+003960 COPY AUDITLOG.
+004000
+004100 WORKING-STORAGE SECTION.
+004200 01  WEIGHT                   PIC 999.
+004300 01  HEIGHT_INCHES             PIC 999.
+004400 01  BMI                      PIC 999V99.
+004500
+004600 01  SWITCHES.
+004700     05 WS-RUN-MODE            PIC X VALUE SPACES.
+004800        88 INTERACTIVE-MODE              VALUE "I".
+004900        88 BATCH-MODE                    VALUE "B".
+005000     05 EOF-SWITCH             PIC X VALUE "N".
+005100        88 END-OF-FILE                   VALUE "Y".
+005110     05 WS-INPUT-VALID-SWITCH  PIC X VALUE "N".
+005120        88 INPUT-IS-VALID                VALUE "Y".
+005130        88 INPUT-IS-INVALID              VALUE "N".
+005200
+005300 01  COUNTERS.
+005400     05 REC-COUNTER            PIC 9(5) COMP VALUE 0.
+005410     05 REJECT-COUNTER         PIC 9(5) COMP VALUE 0.
+005500
+005600 01  WS-REPORT-FIELDS.
+005700     05 WS-WEIGHT-EDIT         PIC ZZ9.
+005800     05 WS-HEIGHT-EDIT         PIC ZZ9.
+005900     05 WS-BMI-EDIT            PIC ZZ9.99.
+006000     05 WS-CLASSIFICATION      PIC X(14) VALUE SPACES.
+006010     05 WS-REJECT-REASON       PIC X(30) VALUE SPACES.
+006100
+006110 01  WS-RANGE-LIMITS.
+006120     05 WS-MIN-WEIGHT          PIC 999 VALUE 050.
+006130     05 WS-MAX-WEIGHT          PIC 999 VALUE 700.
+006140     05 WS-MIN-HEIGHT          PIC 999 VALUE 024.
+006150     05 WS-MAX-HEIGHT          PIC 999 VALUE 096.
+006160
+006170 01  WS-RUN-DATE.
+006175     05 WS-RUN-YYYY            PIC 9(4).
+006180     05 WS-RUN-MM              PIC 99.
+006185     05 WS-RUN-DD              PIC 99.
+006190
+006195 01  WS-HISTORY-FIELDS.
+006196     05 WS-HIST-FILE-STATUS    PIC X(02) VALUE "00".
+006198     05 WS-HIST-ID             PIC X(06) VALUE SPACES.
+006201
+006202 01  WS-AUDIT-FIELDS.
+006203     05 WS-AUDIT-FILE-STATUS   PIC X(02) VALUE "00".
+006204     05 WS-AUDIT-EVENT         PIC X(05) VALUE SPACES.
+006205     05 WS-AUDIT-STATUS        PIC X(10) VALUE SPACES.
+006206     05 WS-AUDIT-REC-EDIT      PIC Z(6)9.
+006207
+006208 01  WS-AUDIT-DATE-GROUP.
+006209     05 WS-AUDIT-YYYY          PIC 9(4).
+006210     05 WS-AUDIT-MM            PIC 99.
+006211     05 WS-AUDIT-DD            PIC 99.
+006212
+006213 01  WS-AUDIT-TIME-GROUP.
+006214     05 WS-AUDIT-HH            PIC 99.
+006215     05 WS-AUDIT-MIN           PIC 99.
+006216     05 WS-AUDIT-SS            PIC 99.
+006217     05 WS-AUDIT-HS            PIC 99.
+006300 PROCEDURE DIVISION.
+006300
+006400 0000-MAINLINE.
+006500     PERFORM 1000-INITIALIZE-RTN.
+006600     IF BATCH-MODE
+006700         PERFORM 3000-BATCH-RUN-RTN
+006800     ELSE
+006900         PERFORM 2000-INTERACTIVE-RUN-RTN
+007000     END-IF.
+007050     PERFORM 9000-TERMINATE-RTN.
+007100     STOP RUN.
+007200
+007300******************************************************************
+007400*    1000-INITIALIZE-RTN
+007500*    ASK THE OPERATOR WHICH MODE TO RUN IN, THEN OPEN THE
+007520*    HISTORY FILE SO EVERY CALCULATION THIS RUN MAKES CAN BE
+007540*    APPENDED TO IT.
+007600******************************************************************
+007700 1000-INITIALIZE-RTN.
+007800     DISPLAY "ENTER RUN MODE (I = INTERACTIVE, B = BATCH) : ".
+007900     ACCEPT WS-RUN-MODE.
+007950     OPEN EXTEND HISTORY-FILE.
+007960     IF WS-HIST-FILE-STATUS NOT = "00"
+007970         OPEN OUTPUT HISTORY-FILE
+007980     END-IF.
+007985     OPEN EXTEND AUDIT-FILE.
+007990     IF WS-AUDIT-FILE-STATUS NOT = "00"
+007992         OPEN OUTPUT AUDIT-FILE
+007994     END-IF.
+007996     MOVE 'START' TO WS-AUDIT-EVENT.
+007998     MOVE SPACES TO WS-AUDIT-STATUS.
+007999     MOVE REC-COUNTER TO WS-AUDIT-REC-EDIT.
+008000     PERFORM 1100-WRITE-AUDIT-LINE-RTN.
+008010
+008020******************************************************************
+008030*    1100-WRITE-AUDIT-LINE-RTN
+008040*    FORMAT AND WRITE ONE LINE TO THE SHARED AUDIT.LOG -- PROGRAM
+008050*    NAME, EVENT (START/END), TIMESTAMP, RECORDS HANDLED AND
+008060*    COMPLETION STATUS.
+008070******************************************************************
+008080 1100-WRITE-AUDIT-LINE-RTN.
+008090     ACCEPT WS-AUDIT-DATE-GROUP FROM DATE YYYYMMDD.
+008100     ACCEPT WS-AUDIT-TIME-GROUP FROM TIME.
+008110     MOVE SPACES TO AUDIT-LINE.
+008120     STRING 'PGM=BMICALCULATOR EVENT=' DELIMITED BY SIZE
+008130         WS-AUDIT-EVENT DELIMITED BY SIZE
+008140         '  TS=' DELIMITED BY SIZE
+008150         WS-AUDIT-YYYY DELIMITED BY SIZE
+008160         '-' DELIMITED BY SIZE
+008170         WS-AUDIT-MM DELIMITED BY SIZE
+008180         '-' DELIMITED BY SIZE
+008190         WS-AUDIT-DD DELIMITED BY SIZE
+008200         ' ' DELIMITED BY SIZE
+008210         WS-AUDIT-HH DELIMITED BY SIZE
+008220         ':' DELIMITED BY SIZE
+008230         WS-AUDIT-MIN DELIMITED BY SIZE
+008240         ':' DELIMITED BY SIZE
+008250         WS-AUDIT-SS DELIMITED BY SIZE
+008260         '  RECS=' DELIMITED BY SIZE
+008270         WS-AUDIT-REC-EDIT DELIMITED BY SIZE
+008280         '  STATUS=' DELIMITED BY SIZE
+008290         WS-AUDIT-STATUS DELIMITED BY SIZE
+008300         INTO AUDIT-LINE.
+008310     WRITE AUDIT-LINE.
+008320
+008330******************************************************************
+008200*    2000-INTERACTIVE-RUN-RTN
+008300*    ORIGINAL ONE-PERSON-AT-A-TIME CONSOLE DIALOG.
+008400******************************************************************
+008500 2000-INTERACTIVE-RUN-RTN.
+008550     SET INPUT-IS-INVALID TO TRUE.
+008560     PERFORM 2050-PROMPT-FOR-INPUT-RTN UNTIL INPUT-IS-VALID.
+008570     ADD 1 TO REC-COUNTER.
+009000     PERFORM 2500-COMPUTE-BMI-RTN.
+009050     DISPLAY "Your BMI is : " BMI.
+009060     MOVE "CONSOL" TO WS-HIST-ID.
+009070     PERFORM 2700-WRITE-HISTORY-RTN.
+009100
+009200
+009210******************************************************************
+009220*    2050-PROMPT-FOR-INPUT-RTN
+009230*    ASK FOR WEIGHT AND HEIGHT AND VALIDATE THEM BEFORE LETTING
+009240*    THE BMI FORMULA SEE THEM.
+009250******************************************************************
+009260 2050-PROMPT-FOR-INPUT-RTN.
+009270     DISPLAY "Enter your weight in pounds (050-700) : ".
+009280     ACCEPT WEIGHT.
+009290     DISPLAY "Enter your height in inches (024-096) : ".
+009300     ACCEPT HEIGHT_INCHES.
+009310     PERFORM 2600-VALIDATE-INPUT-RTN.
+009320     IF INPUT-IS-INVALID
+009330         DISPLAY "INVALID WEIGHT OR HEIGHT -- PLEASE RE-ENTER"
+009340     END-IF.
+009300******************************************************************
+009400*    2500-COMPUTE-BMI-RTN
+009500*    THE BMI FORMULA ITSELF -- SHARED BY BOTH INTERACTIVE AND
+009600*    BATCH MODE.
+009700******************************************************************
+009800 2500-COMPUTE-BMI-RTN.
+009900     COMPUTE BMI =
+010000         (WEIGHT * 703) / (HEIGHT_INCHES * HEIGHT_INCHES).
+010100
+010110******************************************************************
+010120*    2600-VALIDATE-INPUT-RTN
+010130*    RANGE CHECK WEIGHT AND HEIGHT_INCHES AGAINST SANE HUMAN
+010140*    LIMITS BEFORE THE BMI FORMULA RUNS -- A ZERO HEIGHT WOULD
+010150*    OTHERWISE DIVIDE BY ZERO.
+010160******************************************************************
+010170 2600-VALIDATE-INPUT-RTN.
+010180     SET INPUT-IS-VALID TO TRUE.
+010190     MOVE SPACES TO WS-REJECT-REASON.
+010200     IF WEIGHT IS NOT NUMERIC
+010210         OR WEIGHT < WS-MIN-WEIGHT OR WEIGHT > WS-MAX-WEIGHT
+010220         SET INPUT-IS-INVALID TO TRUE
+010230         MOVE "WEIGHT OUT OF RANGE" TO WS-REJECT-REASON
+010240     END-IF.
+010250     IF INPUT-IS-VALID
+010260         IF HEIGHT_INCHES IS NOT NUMERIC
+010270             OR HEIGHT_INCHES < WS-MIN-HEIGHT
+010280             OR HEIGHT_INCHES > WS-MAX-HEIGHT
+010290             SET INPUT-IS-INVALID TO TRUE
+010300             MOVE "HEIGHT OUT OF RANGE" TO WS-REJECT-REASON
+010310         END-IF
+010320     END-IF.
+010330
+010340******************************************************************
+010350*    2700-WRITE-HISTORY-RTN
+010360*    APPEND ONE LINE TO BMIHIST.TXT FOR THE CALCULATION JUST
+010370*    COMPLETED -- RUN DATE, WHO IT WAS FOR, WEIGHT, HEIGHT AND
+010380*    THE RESULTING BMI -- SO A TREND CAN BE BUILT UP OVER
+010390*    REPEATED CHECK-INS INSTEAD OF EACH RESULT BEING LOST AT
+010395*    STOP RUN.
+010400******************************************************************
+010410 2700-WRITE-HISTORY-RTN.
+010420     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+010430     MOVE WEIGHT TO WS-WEIGHT-EDIT.
+010440     MOVE HEIGHT_INCHES TO WS-HEIGHT-EDIT.
+010450     MOVE BMI TO WS-BMI-EDIT.
+010460     MOVE SPACES TO HISTORY-LINE.
+010470     STRING WS-RUN-YYYY DELIMITED BY SIZE
+010480         '-' DELIMITED BY SIZE
+010490         WS-RUN-MM DELIMITED BY SIZE
+010500         '-' DELIMITED BY SIZE
+010510         WS-RUN-DD DELIMITED BY SIZE
+010520         '  ID=' DELIMITED BY SIZE
+010530         WS-HIST-ID DELIMITED BY SIZE
+010540         '  WT=' DELIMITED BY SIZE
+010550         WS-WEIGHT-EDIT DELIMITED BY SIZE
+010560         '  HT=' DELIMITED BY SIZE
+010570         WS-HEIGHT-EDIT DELIMITED BY SIZE
+010580         '  BMI=' DELIMITED BY SIZE
+010590         WS-BMI-EDIT DELIMITED BY SIZE
+010600         INTO HISTORY-LINE.
+010610     WRITE HISTORY-LINE.
+010620
+010200******************************************************************
+010300*    3000-BATCH-RUN-RTN
+010400*    PROCESS THE WHOLE ROSTER FILE IN ONE RUN.
+010500******************************************************************
+010600 3000-BATCH-RUN-RTN.
+010700     OPEN INPUT BATCH-IN-FILE.
+010800     OPEN OUTPUT BATCH-RPT-FILE.
+010900     PERFORM 3100-PROCESS-BATCH-RECORD-RTN
+011000         UNTIL END-OF-FILE.
+011100     CLOSE BATCH-IN-FILE.
+011200     CLOSE BATCH-RPT-FILE.
+011300     DISPLAY "BMICALCULATOR BATCH COMPLETE - " REC-COUNTER
+011400         " EMPLOYEES, " REJECT-COUNTER " REJECTED".
+011500
+011600******************************************************************
+011700*    3100-PROCESS-BATCH-RECORD-RTN
+011800*    READ ONE ROSTER RECORD, COMPUTE AND CLASSIFY ITS BMI, AND
+011900*    WRITE ITS REPORT LINE.
+012000******************************************************************
+012100 3100-PROCESS-BATCH-RECORD-RTN.
+012200     READ BATCH-IN-FILE
+012300         AT END
+012400             MOVE "Y" TO EOF-SWITCH
+012500         NOT AT END
+012600             ADD 1 TO REC-COUNTER
+012700             MOVE BI-WEIGHT TO WEIGHT
+012800             MOVE BI-HEIGHT-INCHES TO HEIGHT_INCHES
+012810             PERFORM 2600-VALIDATE-INPUT-RTN
+012820             IF INPUT-IS-VALID
+012900                 PERFORM 2500-COMPUTE-BMI-RTN
+012910                 MOVE BI-EMP-ID TO WS-HIST-ID
+012920                 PERFORM 2700-WRITE-HISTORY-RTN
+013000                 PERFORM 3200-CLASSIFY-BMI-RTN
+013100                 PERFORM 3300-WRITE-BATCH-LINE-RTN
+013110             ELSE
+013120                 ADD 1 TO REJECT-COUNTER
+013130                 PERFORM 3350-WRITE-BATCH-REJECT-RTN
+013140             END-IF
+013200     END-READ.
+013300
+013400******************************************************************
+013500*    3200-CLASSIFY-BMI-RTN
+013600*    STANDARD BMI BANDS -- UNDERWEIGHT, NORMAL, OVERWEIGHT, OBESE.
+013700******************************************************************
+013800 3200-CLASSIFY-BMI-RTN.
+013900     EVALUATE TRUE
+014000         WHEN BMI < 018.50
+014100             MOVE "UNDERWEIGHT" TO WS-CLASSIFICATION
+014200         WHEN BMI < 025.00
+014300             MOVE "NORMAL" TO WS-CLASSIFICATION
+014400         WHEN BMI < 030.00
+014500             MOVE "OVERWEIGHT" TO WS-CLASSIFICATION
+014600         WHEN OTHER
+014700             MOVE "OBESE" TO WS-CLASSIFICATION
+014800     END-EVALUATE.
+014900
+015000******************************************************************
+015100*    3300-WRITE-BATCH-LINE-RTN
+015200*    FORMAT ONE REPORT LINE FOR THE CURRENT EMPLOYEE.
+015300******************************************************************
+015400 3300-WRITE-BATCH-LINE-RTN.
+015500     MOVE WEIGHT TO WS-WEIGHT-EDIT.
+015600     MOVE HEIGHT_INCHES TO WS-HEIGHT-EDIT.
+015700     MOVE BMI TO WS-BMI-EDIT.
+015800     MOVE SPACES TO BATCH-RPT-LINE.
+015900     STRING BI-EMP-ID DELIMITED BY SIZE
+016000         '  WT=' DELIMITED BY SIZE
+016100         WS-WEIGHT-EDIT DELIMITED BY SIZE
+016200         '  HT=' DELIMITED BY SIZE
+016300         WS-HEIGHT-EDIT DELIMITED BY SIZE
+016400         '  BMI=' DELIMITED BY SIZE
+016500         WS-BMI-EDIT DELIMITED BY SIZE
+016600         '  ' DELIMITED BY SIZE
+016700         WS-CLASSIFICATION DELIMITED BY SIZE
+016800         INTO BATCH-RPT-LINE.
+016900     WRITE BATCH-RPT-LINE.
+017000
+017010******************************************************************
+017020*    3350-WRITE-BATCH-REJECT-RTN
+017030*    WRITE A REJECT LINE FOR AN EMPLOYEE WHOSE WEIGHT OR HEIGHT
+017040*    FAILED THE RANGE CHECK, INSTEAD OF COMPUTING A BOGUS BMI.
+017050******************************************************************
+017060 3350-WRITE-BATCH-REJECT-RTN.
+017070     MOVE SPACES TO BATCH-RPT-LINE.
+017080     STRING BI-EMP-ID DELIMITED BY SIZE
+017090         '  REJECTED - ' DELIMITED BY SIZE
+017100         WS-REJECT-REASON DELIMITED BY SIZE
+017110         INTO BATCH-RPT-LINE.
+017120     WRITE BATCH-RPT-LINE.
+017130
+017140******************************************************************
+017150*    9000-TERMINATE-RTN
+017160*    CLOSE THE HISTORY FILE -- OPENED AT 1000-INITIALIZE-RTN
+017170*    REGARDLESS OF WHICH MODE THIS RUN USED -- AND LOG THE END
+017175*    OF THIS RUN TO THE SHARED AUDIT.LOG.
+017180******************************************************************
+017190 9000-TERMINATE-RTN.
+017192     MOVE 'END  ' TO WS-AUDIT-EVENT.
+017194     MOVE 'COMPLETE' TO WS-AUDIT-STATUS.
+017196     MOVE REC-COUNTER TO WS-AUDIT-REC-EDIT.
+017198     PERFORM 1100-WRITE-AUDIT-LINE-RTN.
+017199     CLOSE AUDIT-FILE.
+017200     CLOSE HISTORY-FILE.
+017210
+017100 END PROGRAM BMICALCULATOR.
