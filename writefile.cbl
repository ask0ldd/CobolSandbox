@@ -1,32 +1,378 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. WRITE-FILE.
-          
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT OUTPUT-FILE ASSIGN TO 'OUTPUT.TXT'
-           ORGANIZATION IS LINE SEQUENTIAL.
-          
-       DATA DIVISION.
-       FILE SECTION.
-       FD OUTPUT-FILE.
-       01 OUTPUT-RECORD.
-              05 OUTPUT-DATA   PIC X(10).
-              05 SPAC          PIC X(5).
-              05 OUTPUT-D2     PIC X(10).
-      *    cant define value in file section
-          
-       PROCEDURE DIVISION.
-           OPEN OUTPUT OUTPUT-FILE.
-           MOVE 'Hello, World!' TO OUTPUT-DATA.
-           MOVE SPACES TO SPAC.
-           MOVE 'Bonjour a vous!' TO OUTPUT-D2.
-      *    MOVE "Hello, World!" TO OUTPUT-RECORD(1:80).
-      *    MOVE "Bonjour Ã  vous!" TO OUTPUT-RECORD(81:80).
-      *    WRITE OUTPUT-RECORD.
-      *    without FROM OUTPUT-RECORD it won't write OUTPUT-D2
-           WRITE OUTPUT-RECORD.
-           WRITE OUTPUT-RECORD.
-           CLOSE OUTPUT-FILE.
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. WRITE-FILE.
+000300 AUTHOR. D-L-HAGGARD.
+000400 INSTALLATION. CATALOG-SYSTEMS.
+000500 DATE-WRITTEN. 01/05/2024.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ----------------------------------------------------------
+001000*    DATE        INIT  DESCRIPTION
+001100*    01/05/2024  DLH   ORIGINAL -- HARDCODED TWO-LINE DEMO.
+001200*    08/09/2026  DLH   REWORKED INTO A REAL BATCH STEP -- READS
+001300*                      THE GAME CATALOG (GAMES.TXT) AND WRITES
+001400*                      ONE FORMATTED LINE PER GAME TO OUTPUT.TXT.
+001410*    08/09/2026  DLH   ADDED A HEADER CONTROL RECORD (RUN DATE,
+001420*                      OUTPUT FILE NAME, PROGRAM NAME) AT OPEN
+001430*                      TIME AND A TRAILER CONTROL RECORD (TOTAL
+001440*                      LINES WRITTEN) AT CLOSE TIME.
+001450*    08/09/2026  DLH   LOGS A START AND END LINE TO THE SHARED
+001460*                      AUDIT.LOG ON EVERY RUN (PROGRAM NAME,
+001470*                      TIMESTAMP, RECORDS HANDLED, COMPLETION
+001480*                      STATUS).
+001490*    08/09/2026  DLH   OUTPUT FILE NAME IS NOW AN OVERRIDABLE
+001492*                      WORKING-STORAGE ITEM INSTEAD OF A LITERAL --
+001494*                      THE OPERATOR CAN POINT A RUN AT A DIFFERENT
+001496*                      FILE WITHOUT RECOMPILING.
+001498*    08/09/2026  DLH   ADDED A RUN-TIME CHOICE OF OUTPUT FORMAT --
+001499*                      THE ORIGINAL FIXED-COLUMN LAYOUT OR A
+001501*                      COMMA-DELIMITED CSV LAYOUT (TEXT FIELDS
+001502*                      QUOTED) CARRYING ALL SEVEN GAMEREC FIELDS,
+001503*                      WITH A MATCHING CSV HEADER/TRAILER.
+001500******************************************************************
+001600
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT IN-FILE ASSIGN TO DYNAMIC WS-IN-FILE-NAME
+002100         ORGANIZATION IS INDEXED
+002200         ACCESS MODE IS SEQUENTIAL
+002300         RECORD KEY IS ID-GAME.
+002400
+002500     SELECT OUTPUT-FILE ASSIGN TO DYNAMIC WS-OUTPUT-FILE-NAME
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002610
+002620     SELECT AUDIT-FILE ASSIGN TO 'AUDIT.LOG'
+002630         ORGANIZATION IS LINE SEQUENTIAL
+002640         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+002700
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  IN-FILE.
+003100 COPY GAMEREC.
+003200
+003300 FD  OUTPUT-FILE.
+003400 01  OUTPUT-RECORD            PIC X(110).
+003500
+003600 FD  AUDIT-FILE.
+003700 COPY AUDITLOG.
+003800
+003900 WORKING-STORAGE SECTION.
+004000 01  SWITCHES.
+004100     05 EOF-SWITCH            PIC X VALUE "N".
+004200        88 END-OF-FILE                 VALUE "Y".
+004210     05 WS-FORMAT-SWITCH      PIC X VALUE "F".
+004220        88 CSV-FORMAT                  VALUE "C".
+004230        88 FIXED-FORMAT                VALUE "F".
+004300
+004400 01  COUNTERS.
+004500     05 REC-COUNTER           PIC 9(5) COMP VALUE 0.
+004510
+004520 01  WS-RUN-DATE.
+004530     05 WS-RUN-YYYY           PIC 9(4).
+004540     05 WS-RUN-MM             PIC 99.
+004550     05 WS-RUN-DD             PIC 99.
+004560
+004570 01  WS-EDIT-FIELDS.
+004580     05 WS-ID-EDIT            PIC Z9.
+004590     05 WS-NOTE-EDIT          PIC Z9.
+004600     05 WS-EDIT-COUNT         PIC ZZZ,ZZ9.
+004605     05 WS-PRICE-EDIT         PIC ZZ9.99.
+004606
+004607 01  WS-TRIM-FIELDS.
+004608     05 WS-TITLE-LEN          PIC 9(3) COMP.
+004609     05 WS-PLATFORM-LEN       PIC 9(3) COMP.
+004610     05 WS-GENRE-LEN          PIC 9(3) COMP.
+004610
+004620 01  WS-AUDIT-FIELDS.
+004630     05 WS-AUDIT-FILE-STATUS  PIC X(02) VALUE "00".
+004640     05 WS-AUDIT-EVENT        PIC X(05) VALUE SPACES.
+004650     05 WS-AUDIT-STATUS       PIC X(10) VALUE SPACES.
+004660     05 WS-AUDIT-REC-EDIT     PIC Z(6)9.
+004670
+004680 01  WS-AUDIT-DATE-GROUP.
+004690     05 WS-AUDIT-YYYY         PIC 9(4).
+004700     05 WS-AUDIT-MM           PIC 99.
+004710     05 WS-AUDIT-DD           PIC 99.
+004720
+004730 01  WS-AUDIT-TIME-GROUP.
+004740     05 WS-AUDIT-HH           PIC 99.
+004750     05 WS-AUDIT-MIN          PIC 99.
+004760     05 WS-AUDIT-SS           PIC 99.
+004770     05 WS-AUDIT-HS           PIC 99.
+005500
+005510 01  WS-FILE-NAME-OVERRIDES.
+005515     05 WS-IN-FILE-NAME       PIC X(20) VALUE 'GAMES.TXT'.
+005520     05 WS-OUTPUT-FILE-NAME   PIC X(20) VALUE 'OUTPUT.TXT'.
+005530
+005600 PROCEDURE DIVISION.
+005700
+005800 0000-MAINLINE.
+005900     PERFORM 1000-INITIALIZE-RTN.
+006000     PERFORM 2000-PROCESS-RECORDS-RTN
+006100         UNTIL END-OF-FILE.
+006200     PERFORM 9000-TERMINATE-RTN.
+006300     STOP RUN.
+006400
+006500******************************************************************
+006600*    1000-INITIALIZE-RTN
+006700*    OPEN THE CATALOG FOR INPUT AND THE OUTPUT REPORT FOR OUTPUT.
+006800******************************************************************
+006900 1000-INITIALIZE-RTN.
+006910     DISPLAY "ENTER CATALOG FILE NAME (BLANK = GAMES.TXT) : ".
+006920     ACCEPT WS-IN-FILE-NAME.
+006930     IF WS-IN-FILE-NAME = SPACES
+006940         MOVE 'GAMES.TXT' TO WS-IN-FILE-NAME
+006945     END-IF.
+006950     DISPLAY "ENTER OUTPUT FILE NAME (BLANK = OUTPUT.TXT) : ".
+006960     ACCEPT WS-OUTPUT-FILE-NAME.
+006970     IF WS-OUTPUT-FILE-NAME = SPACES
+006980         MOVE 'OUTPUT.TXT' TO WS-OUTPUT-FILE-NAME
+006990     END-IF.
+006992     DISPLAY "ENTER OUTPUT FORMAT (F)IXED OR (C)SV : ".
+006994     ACCEPT WS-FORMAT-SWITCH.
+006996     IF NOT CSV-FORMAT
+006998         SET FIXED-FORMAT TO TRUE
+006999     END-IF.
+007000     OPEN INPUT IN-FILE.
+007100     OPEN OUTPUT OUTPUT-FILE.
+007110     PERFORM 1100-WRITE-HEADER-RTN.
+007112     OPEN EXTEND AUDIT-FILE.
+007114     IF WS-AUDIT-FILE-STATUS NOT = "00"
+007116         OPEN OUTPUT AUDIT-FILE
+007118     END-IF.
+007120     MOVE 'START' TO WS-AUDIT-EVENT.
+007122     MOVE SPACES TO WS-AUDIT-STATUS.
+007124     MOVE REC-COUNTER TO WS-AUDIT-REC-EDIT.
+007126     PERFORM 1150-WRITE-AUDIT-LINE-RTN.
+007128
+007130******************************************************************
+007140*    1100-WRITE-HEADER-RTN
+007150*    WRITE THE RUN HEADER CONTROL RECORD -- RUN DATE, OUTPUT FILE
+007160*    NAME AND PROGRAM NAME -- AS THE FIRST LINE OF OUTPUT.TXT.
+007170******************************************************************
+007180 1100-WRITE-HEADER-RTN.
+007190     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+007191     IF CSV-FORMAT
+007192         PERFORM 1120-WRITE-CSV-HEADER-RTN
+007193     ELSE
+007194         PERFORM 1110-WRITE-FIXED-HEADER-RTN
+007195     END-IF.
+007196
+007197******************************************************************
+007198*    1110-WRITE-FIXED-HEADER-RTN
+007199*    WRITE THE FIXED-FORMAT RUN HEADER CONTROL RECORD.
+007200******************************************************************
+007201 1110-WRITE-FIXED-HEADER-RTN.
+007202     MOVE SPACES TO OUTPUT-RECORD.
+007210     STRING 'HDR RUN-DATE=' DELIMITED BY SIZE
+007220         WS-RUN-YYYY DELIMITED BY SIZE
+007230         '-' DELIMITED BY SIZE
+007240         WS-RUN-MM DELIMITED BY SIZE
+007250         '-' DELIMITED BY SIZE
+007260         WS-RUN-DD DELIMITED BY SIZE
+007270         ' FILE=' DELIMITED BY SIZE
+007275         WS-OUTPUT-FILE-NAME DELIMITED BY SPACE
+007280         ' PGM=WRITE-FILE' DELIMITED BY SIZE
+007290         INTO OUTPUT-RECORD.
+007300     WRITE OUTPUT-RECORD.
+007301
+007302******************************************************************
+007303*    1120-WRITE-CSV-HEADER-RTN
+007304*    WRITE THE CSV COLUMN-NAME HEADER ROW.
+007305******************************************************************
+007306 1120-WRITE-CSV-HEADER-RTN.
+007307     MOVE SPACES TO OUTPUT-RECORD.
+007308     STRING 'ID,TITLE,DATE,NOTE,PLATFORM,GENRE,PRICE'
+007309             DELIMITED BY SIZE
+007310         INTO OUTPUT-RECORD.
+007311     WRITE OUTPUT-RECORD.
+007312
+007320******************************************************************
+007330*    1150-WRITE-AUDIT-LINE-RTN
+007340*    FORMAT AND WRITE ONE LINE TO THE SHARED AUDIT.LOG -- PROGRAM
+007350*    NAME, EVENT (START/END), TIMESTAMP, RECORDS HANDLED AND
+007360*    COMPLETION STATUS.
+007370******************************************************************
+007380 1150-WRITE-AUDIT-LINE-RTN.
+007390     ACCEPT WS-AUDIT-DATE-GROUP FROM DATE YYYYMMDD.
+007400     ACCEPT WS-AUDIT-TIME-GROUP FROM TIME.
+007410     MOVE SPACES TO AUDIT-LINE.
+007420     STRING 'PGM=WRITE-FILE EVENT=' DELIMITED BY SIZE
+007430         WS-AUDIT-EVENT DELIMITED BY SIZE
+007440         '  TS=' DELIMITED BY SIZE
+007450         WS-AUDIT-YYYY DELIMITED BY SIZE
+007460         '-' DELIMITED BY SIZE
+007470         WS-AUDIT-MM DELIMITED BY SIZE
+007480         '-' DELIMITED BY SIZE
+007490         WS-AUDIT-DD DELIMITED BY SIZE
+007500         ' ' DELIMITED BY SIZE
+007510         WS-AUDIT-HH DELIMITED BY SIZE
+007520         ':' DELIMITED BY SIZE
+007530         WS-AUDIT-MIN DELIMITED BY SIZE
+007540         ':' DELIMITED BY SIZE
+007550         WS-AUDIT-SS DELIMITED BY SIZE
+007560         '  RECS=' DELIMITED BY SIZE
+007570         WS-AUDIT-REC-EDIT DELIMITED BY SIZE
+007580         '  STATUS=' DELIMITED BY SIZE
+007590         WS-AUDIT-STATUS DELIMITED BY SIZE
+007600         INTO AUDIT-LINE.
+007610     WRITE AUDIT-LINE.
+007620
+007300******************************************************************
+007400*    2000-PROCESS-RECORDS-RTN
+007500*    READ ONE CATALOG RECORD AND WRITE ITS FORMATTED LINE.
+007600******************************************************************
+007700 2000-PROCESS-RECORDS-RTN.
+007800     READ IN-FILE
+007900         AT END
+008000             MOVE "Y" TO EOF-SWITCH
+008100         NOT AT END
+008200             COMPUTE REC-COUNTER = REC-COUNTER + 1
+008300             PERFORM 3000-WRITE-CATALOG-LINE-RTN
+008400     END-READ.
+008500
+008600******************************************************************
+008700*    3000-WRITE-CATALOG-LINE-RTN
+008800*    FORMAT ONE GAME AS A FIXED LINE AND WRITE IT TO OUTPUT.TXT.
+008900******************************************************************
+009000 3000-WRITE-CATALOG-LINE-RTN.
+009100     MOVE ID-GAME TO WS-ID-EDIT.
+009200     MOVE NOTE-GAME TO WS-NOTE-EDIT.
+009210     IF CSV-FORMAT
+009220         PERFORM 3100-WRITE-CSV-LINE-RTN
+009230     ELSE
+009240         PERFORM 3050-WRITE-FIXED-LINE-RTN
+009250     END-IF.
+009260
+009270******************************************************************
+009280*    3050-WRITE-FIXED-LINE-RTN
+009290*    FORMAT ONE GAME AS A FIXED LINE AND WRITE IT TO OUTPUT.TXT.
+009295******************************************************************
+009300 3050-WRITE-FIXED-LINE-RTN.
+009310     MOVE SPACES TO OUTPUT-RECORD.
+009400     STRING WS-ID-EDIT DELIMITED BY SIZE
+009410         '  ' DELIMITED BY SIZE
+009420         TITLE-GAME DELIMITED BY SIZE
+009430         '  ' DELIMITED BY SIZE
+009440         DATE-GAME DELIMITED BY SIZE
+009450         '  ' DELIMITED BY SIZE
+009460         WS-NOTE-EDIT DELIMITED BY SIZE
+009470         INTO OUTPUT-RECORD.
+009600     WRITE OUTPUT-RECORD.
+009610
+009620******************************************************************
+009630*    3100-WRITE-CSV-LINE-RTN
+009640*    FORMAT ONE GAME AS A COMMA-DELIMITED CSV LINE, CARRYING ALL
+009650*    SEVEN GAMEREC FIELDS, AND WRITE IT TO OUTPUT.TXT. THE TEXT
+009660*    FIELDS ARE QUOTED AND TRIMMED OF TRAILING BLANKS -- TRAILING
+009662*    ONLY, SINCE TITLE-GAME CAN CONTAIN EMBEDDED SPACES AND
+009664*    DELIMITED BY SPACE WOULD STOP AT THE FIRST ONE.
+009670******************************************************************
+009680 3100-WRITE-CSV-LINE-RTN.
+009690     MOVE PRICE-GAME TO WS-PRICE-EDIT.
+009692     PERFORM 3105-TRIM-TITLE-RTN.
+009694     PERFORM 3107-TRIM-PLATFORM-RTN.
+009696     PERFORM 3109-TRIM-GENRE-RTN.
+009700     MOVE SPACES TO OUTPUT-RECORD.
+009710     STRING WS-ID-EDIT DELIMITED BY SIZE
+009720         ',"' DELIMITED BY SIZE
+009730         TITLE-GAME(1:WS-TITLE-LEN) DELIMITED BY SIZE
+009740         '","' DELIMITED BY SIZE
+009750         DATE-GAME DELIMITED BY SIZE
+009760         '",' DELIMITED BY SIZE
+009770         WS-NOTE-EDIT DELIMITED BY SIZE
+009780         ',"' DELIMITED BY SIZE
+009790         PLATFORM-GAME(1:WS-PLATFORM-LEN) DELIMITED BY SIZE
+009800         '","' DELIMITED BY SIZE
+009810         GENRE-GAME(1:WS-GENRE-LEN) DELIMITED BY SIZE
+009820         '",' DELIMITED BY SIZE
+009830         WS-PRICE-EDIT DELIMITED BY SIZE
+009840         INTO OUTPUT-RECORD.
+009850     WRITE OUTPUT-RECORD.
+009860
+009861******************************************************************
+009862*    3105-TRIM-TITLE-RTN
+009863*    FIND THE LENGTH OF TITLE-GAME WITH TRAILING BLANKS REMOVED.
+009864******************************************************************
+009865 3105-TRIM-TITLE-RTN.
+009866     MOVE 40 TO WS-TITLE-LEN.
+009867     PERFORM 3106-SHRINK-TITLE-LEN-RTN
+009868         UNTIL WS-TITLE-LEN = 0
+009869             OR TITLE-GAME(WS-TITLE-LEN:1) NOT = SPACE.
+009870     IF WS-TITLE-LEN = 0
+009871         MOVE 1 TO WS-TITLE-LEN
+009872     END-IF.
 
+009873 3106-SHRINK-TITLE-LEN-RTN.
+009874     SUBTRACT 1 FROM WS-TITLE-LEN.
+
+009875******************************************************************
+009876*    3107-TRIM-PLATFORM-RTN
+009877*    FIND THE LENGTH OF PLATFORM-GAME WITH TRAILING BLANKS
+009878*    REMOVED.
+009879******************************************************************
+009880 3107-TRIM-PLATFORM-RTN.
+009881     MOVE 10 TO WS-PLATFORM-LEN.
+009882     PERFORM 3108-SHRINK-PLATFORM-LEN-RTN
+009883         UNTIL WS-PLATFORM-LEN = 0
+009884             OR PLATFORM-GAME(WS-PLATFORM-LEN:1) NOT = SPACE.
+009885     IF WS-PLATFORM-LEN = 0
+009886         MOVE 1 TO WS-PLATFORM-LEN
+009887     END-IF.
+
+009888 3108-SHRINK-PLATFORM-LEN-RTN.
+009889     SUBTRACT 1 FROM WS-PLATFORM-LEN.
+
+009890******************************************************************
+009891*    3109-TRIM-GENRE-RTN
+009892*    FIND THE LENGTH OF GENRE-GAME WITH TRAILING BLANKS REMOVED.
+009893******************************************************************
+009894 3109-TRIM-GENRE-RTN.
+009895     MOVE 12 TO WS-GENRE-LEN.
+009896     PERFORM 3111-SHRINK-GENRE-LEN-RTN
+009897         UNTIL WS-GENRE-LEN = 0
+009898             OR GENRE-GAME(WS-GENRE-LEN:1) NOT = SPACE.
+009899     IF WS-GENRE-LEN = 0
+009900         MOVE 1 TO WS-GENRE-LEN
+009901     END-IF.
+
+009902 3111-SHRINK-GENRE-LEN-RTN.
+009903     SUBTRACT 1 FROM WS-GENRE-LEN.
+
+009904******************************************************************
+009900*    9000-TERMINATE-RTN
+010000*    CLOSE THE FILES AND SIGN OFF.
+010100******************************************************************
+010200 9000-TERMINATE-RTN.
+010210     PERFORM 9100-WRITE-TRAILER-RTN.
+010220     MOVE 'END  ' TO WS-AUDIT-EVENT.
+010230     MOVE 'COMPLETE' TO WS-AUDIT-STATUS.
+010240     MOVE REC-COUNTER TO WS-AUDIT-REC-EDIT.
+010250     PERFORM 1150-WRITE-AUDIT-LINE-RTN.
+010260     CLOSE AUDIT-FILE.
+010300     CLOSE IN-FILE.
+010400     CLOSE OUTPUT-FILE.
+010450     DISPLAY "WRITE-FILE COMPLETE - " REC-COUNTER
+010460         " LINES WRITTEN".
+010470
+010480******************************************************************
+010490*    9100-WRITE-TRAILER-RTN
+010500*    WRITE THE RUN TRAILER CONTROL RECORD -- TOTAL DETAIL LINES
+010510*    WRITTEN -- AS THE LAST LINE OF OUTPUT.TXT.
+010520******************************************************************
+010530 9100-WRITE-TRAILER-RTN.
+010540     MOVE REC-COUNTER TO WS-EDIT-COUNT.
+010550     MOVE SPACES TO OUTPUT-RECORD.
+010555     IF CSV-FORMAT
+010560         STRING 'TRL,' DELIMITED BY SIZE
+010565             WS-EDIT-COUNT DELIMITED BY SIZE
+010570             INTO OUTPUT-RECORD
+010575     ELSE
+010580         STRING 'TRL TOTAL-LINES=' DELIMITED BY SIZE
+010585             WS-EDIT-COUNT DELIMITED BY SIZE
+010590             INTO OUTPUT-RECORD
+010595     END-IF.
+010598     WRITE OUTPUT-RECORD.
+010600
+010700 END PROGRAM WRITE-FILE.
