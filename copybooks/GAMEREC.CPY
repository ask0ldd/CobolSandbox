@@ -0,0 +1,25 @@
+      ******************************************************************
+      *    GAMEREC.CPY
+      *    SHARED RECORD LAYOUT FOR THE GAME CATALOG (GAMES.TXT).
+      *    INCLUDED BY ANY PROGRAM THAT READS OR WRITES THE CATALOG
+      *    SO THE FIELD LAYOUT ONLY HAS TO BE MAINTAINED IN ONE PLACE.
+      *
+      *    08/09/2026  DLH  EXTENDED WITH PLATFORM-GAME, GENRE-GAME AND
+      *                      PRICE-GAME. EXISTING GAMES.TXT FILES MUST BE
+      *                      RUN THROUGH GAMECONV ONCE BEFORE ANY PROGRAM
+      *                      BUILT ON THIS COPYBOOK WILL READ THEM
+      *                      CORRECTLY -- SEE GAMECONV.CBL.
+      ******************************************************************
+       01 GAME-RECORD.
+           05 ID-GAME          PIC 99.
+           05 SPCS1            PIC X(02).
+           05 TITLE-GAME       PIC X(40).
+           05 DATE-GAME        PIC X(10).
+           05 SPCS2            PIC X(02).
+           05 NOTE-GAME        PIC 99.
+           05 SPCS3            PIC X(02).
+           05 PLATFORM-GAME    PIC X(10).
+           05 SPCS4            PIC X(02).
+           05 GENRE-GAME       PIC X(12).
+           05 SPCS5            PIC X(02).
+           05 PRICE-GAME       PIC 9(3)V99.
