@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    AUDITLOG.CPY
+      *    SHARED RECORD LAYOUT FOR THE RUN-CONTROL AUDIT LOG
+      *    (AUDIT.LOG). EVERY PROGRAM THAT LOGS ITS OWN START/END TO
+      *    THE SHARED AUDIT TRAIL INCLUDES THIS SAME LAYOUT SO THE
+      *    FILE FORMAT ONLY HAS TO BE MAINTAINED IN ONE PLACE.
+      ******************************************************************
+       01 AUDIT-LINE            PIC X(100).
