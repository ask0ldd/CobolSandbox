@@ -0,0 +1,517 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GAMEMAINT.
+000300 AUTHOR. D-L-HAGGARD.
+000400 INSTALLATION. CATALOG-SYSTEMS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ----------------------------------------------------------
+001000*    DATE        INIT  DESCRIPTION
+001100*    08/09/2026  DLH   ORIGINAL -- MENU-DRIVEN MAINTENANCE OF
+001200*                      GAMES.TXT (ADD / CHANGE / DELETE BY
+001300*                      ID-GAME). THE OPERATOR'S REQUESTED CHANGES
+001400*                      ARE COLLECTED IN A WORKING-STORAGE TABLE
+001500*                      AND APPLIED IN ONE PASS AGAINST A COPY OF
+001600*                      THE CATALOG WRITTEN TO GAMES-NEW.TXT --
+001700*                      GAMES.TXT ITSELF IS NEVER OPENED FOR
+001800*                      OUTPUT. AS WITH GAMECONV, THE OPERATOR
+001900*                      RENAMES GAMES-NEW.TXT OVER GAMES.TXT AFTER
+002000*                      CHECKING THE RUN COUNTS -- THERE IS NO
+002100*                      NATIVE COBOL RENAME VERB.
+002200******************************************************************
+002300
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT OLD-FILE ASSIGN TO 'GAMES.TXT'
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS SEQUENTIAL
+003000         RECORD KEY IS OLD-ID-GAME.
+003100
+003200     SELECT NEW-FILE ASSIGN TO 'GAMES-NEW.TXT'
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS SEQUENTIAL
+003410         RECORD KEY IS ID-GAME
+003420         FILE STATUS IS WS-NEW-FILE-STATUS.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  OLD-FILE.
+004000 01  OLD-GAME-RECORD.
+004100     05 OLD-ID-GAME       PIC 99.
+004200     05 OLD-SPCS1         PIC X(02).
+004300     05 OLD-TITLE-GAME    PIC X(40).
+004400     05 OLD-DATE-GAME     PIC X(10).
+004500     05 OLD-SPCS2         PIC X(02).
+004600     05 OLD-NOTE-GAME     PIC 99.
+004700     05 OLD-SPCS3         PIC X(02).
+004800     05 OLD-PLATFORM-GAME PIC X(10).
+004900     05 OLD-SPCS4         PIC X(02).
+005000     05 OLD-GENRE-GAME    PIC X(12).
+005100     05 OLD-SPCS5         PIC X(02).
+005200     05 OLD-PRICE-GAME    PIC 9(3)V99.
+005300
+005400 FD  NEW-FILE.
+005500 COPY GAMEREC.
+005600
+005700 WORKING-STORAGE SECTION.
+005800 01  SWITCHES.
+005900     05 EOF-SWITCH             PIC X VALUE "N".
+006000        88 END-OF-OLD-FILE              VALUE "Y".
+006100     05 WS-MENU-SWITCH         PIC X VALUE "Y".
+006200        88 MORE-MAINTENANCE             VALUE "Y".
+006300     05 WS-FOUND-SWITCH        PIC X VALUE "N".
+006400        88 PENDING-CHANGE-FOUND         VALUE "Y".
+006500
+006600 01  COUNTERS.
+006700     05 ADD-COUNTER            PIC 9(5) COMP VALUE 0.
+006800     05 CHANGE-COUNTER         PIC 9(5) COMP VALUE 0.
+006900     05 DELETE-COUNTER         PIC 9(5) COMP VALUE 0.
+007000     05 CARRY-COUNTER          PIC 9(5) COMP VALUE 0.
+007100     05 NOTFOUND-COUNTER       PIC 9(5) COMP VALUE 0.
+007110     05 REJECTED-ADD-COUNTER   PIC 9(5) COMP VALUE 0.
+007200
+007210 01  WS-NEW-FILE-STATUS        PIC X(02) VALUE "00".
+007220 01  WS-LAST-KEY-WRITTEN       PIC 99 VALUE 0.
+007230
+007240 01  WS-SORT-FIELDS.
+007250     05 WS-SORT-I              PIC 9(3) COMP VALUE 0.
+007260     05 WS-SORT-J              PIC 9(3) COMP VALUE 0.
+007270     05 WS-SORT-MIN-IDX        PIC 9(3) COMP VALUE 0.
+007280
+007290 01  WS-SORT-TEMP-ENTRY.
+007300     05 WS-SORT-TEMP-ACTION    PIC X.
+007310     05 WS-SORT-TEMP-ID        PIC 99.
+007320     05 WS-SORT-TEMP-TITLE     PIC X(40).
+007330     05 WS-SORT-TEMP-DATE      PIC X(10).
+007340     05 WS-SORT-TEMP-NOTE      PIC 99.
+007350     05 WS-SORT-TEMP-PLATFORM  PIC X(10).
+007360     05 WS-SORT-TEMP-GENRE     PIC X(12).
+007370     05 WS-SORT-TEMP-PRICE     PIC 9(3)V99.
+007380
+007390 01  WS-ADD-CHECK-ID           PIC 99.
+007394 01  WS-CHG-CHECK-ID           PIC 99.
+007397 01  WS-DEL-CHECK-ID           PIC 99.
+007400 01  LKUP-ID-GAME              PIC 99.
+007410 01  LKUP-RESULT-FIELDS.
+007420     05 LKUP-TITLE-GAME        PIC X(40).
+007430     05 LKUP-DATE-GAME         PIC X(10).
+007440     05 LKUP-NOTE-GAME         PIC 99.
+007450 01  LKUP-FOUND-SWITCH         PIC X.
+007460     88 LKUP-FOUND                      VALUE "Y".
+007470     88 LKUP-NOT-FOUND                  VALUE "N".
+007480
+007300 01  WS-MENU-CHOICE            PIC X VALUE SPACES.
+007400
+007500 01  WS-PEND-COUNT             PIC 9(3) COMP VALUE 0.
+007600 01  WS-PEND-TABLE.
+007700     05 WS-PEND-ENTRY OCCURS 100 TIMES
+007800            INDEXED BY WS-PEND-IDX.
+007900         10 WS-PEND-ACTION     PIC X.
+008000            88 PEND-IS-ADD              VALUE "A".
+008100            88 PEND-IS-CHANGE           VALUE "C".
+008200            88 PEND-IS-DELETE           VALUE "D".
+008300         10 WS-PEND-ID         PIC 99.
+008400         10 WS-PEND-TITLE      PIC X(40).
+008500         10 WS-PEND-DATE       PIC X(10).
+008600         10 WS-PEND-NOTE       PIC 99.
+008700         10 WS-PEND-PLATFORM   PIC X(10).
+008800         10 WS-PEND-GENRE      PIC X(12).
+008900         10 WS-PEND-PRICE      PIC 9(3)V99.
+009000
+009100 01  WS-FOUND-IDX              PIC 9(3) COMP VALUE 0.
+009150 01  WS-ADD-MERGE-IDX          PIC 9(3) COMP VALUE 0.
+009200
+009300 PROCEDURE DIVISION.
+009400
+009500 0000-MAINLINE.
+009600     PERFORM 1000-INITIALIZE-RTN.
+009700     PERFORM 2000-MAINTENANCE-MENU-RTN
+009800         UNTIL NOT MORE-MAINTENANCE.
+009900     PERFORM 3000-APPLY-CHANGES-RTN.
+010000     PERFORM 9000-TERMINATE-RTN.
+010100     STOP RUN.
+010200
+010300******************************************************************
+010400*    1000-INITIALIZE-RTN
+010500*    WELCOME THE OPERATOR. NEITHER FILE IS OPENED YET -- THE
+010600*    CATALOG COPY/REWRITE DOESN'T HAPPEN UNTIL THE OPERATOR IS
+010700*    DONE ENTERING CHANGES.
+010800******************************************************************
+010900 1000-INITIALIZE-RTN.
+011000     DISPLAY "GAMEMAINT - GAME CATALOG MAINTENANCE".
+011100     DISPLAY "CHANGES ARE COLLECTED NOW AND APPLIED TO A COPY OF".
+011200     DISPLAY "THE CATALOG WHEN YOU QUIT THE MENU.".
+011300     DISPLAY " ".
+011400
+011500******************************************************************
+011600*    2000-MAINTENANCE-MENU-RTN
+011700*    SHOW THE MENU AND DISPATCH TO THE CHOSEN MAINTENANCE ACTION.
+011800******************************************************************
+011900 2000-MAINTENANCE-MENU-RTN.
+012000     DISPLAY "A) ADD A GAME".
+012100     DISPLAY "C) CHANGE A GAME".
+012200     DISPLAY "D) DELETE A GAME".
+012300     DISPLAY "Q) QUIT AND APPLY CHANGES".
+012400     DISPLAY "ENTER CHOICE : "
+012500     ACCEPT WS-MENU-CHOICE.
+012600     EVALUATE WS-MENU-CHOICE
+012700         WHEN "A" WHEN "a"
+012800             PERFORM 2100-ADD-ENTRY-RTN
+012900         WHEN "C" WHEN "c"
+013000             PERFORM 2200-CHANGE-ENTRY-RTN
+013100         WHEN "D" WHEN "d"
+013200             PERFORM 2300-DELETE-ENTRY-RTN
+013300         WHEN "Q" WHEN "q"
+013400             MOVE "N" TO WS-MENU-SWITCH
+013500         WHEN OTHER
+013600             DISPLAY "INVALID CHOICE - TRY AGAIN."
+013700     END-EVALUATE.
+013800
+013900******************************************************************
+014000*    2100-ADD-ENTRY-RTN
+014100*    COLLECT THE FIELDS FOR A NEW GAME AND QUEUE IT FOR THE APPLY
+014200*    PASS.
+014300******************************************************************
+014400 2100-ADD-ENTRY-RTN.
+014500     IF WS-PEND-COUNT >= 100
+014600         DISPLAY "MAINTENANCE LIST IS FULL - APPLY CHANGES FIRST"
+014700     ELSE
+014750         DISPLAY "ENTER ID-GAME (01-99) : "
+014760         ACCEPT WS-ADD-CHECK-ID
+014770         MOVE WS-ADD-CHECK-ID TO LKUP-ID-GAME
+014780         CALL 'GAMELOOKUP' USING LKUP-ID-GAME LKUP-RESULT-FIELDS
+014790             LKUP-FOUND-SWITCH
+014800         IF LKUP-FOUND
+014810             DISPLAY "ID-GAME " WS-ADD-CHECK-ID
+014820                 " ALREADY EXISTS ON THE CATALOG - ADD REJECTED"
+014830         ELSE
+014840             ADD 1 TO WS-PEND-COUNT
+014850             SET WS-PEND-IDX TO WS-PEND-COUNT
+014860             SET PEND-IS-ADD(WS-PEND-IDX) TO TRUE
+014870             MOVE WS-ADD-CHECK-ID TO WS-PEND-ID(WS-PEND-IDX)
+015300             DISPLAY "ENTER TITLE : "
+015400             ACCEPT WS-PEND-TITLE(WS-PEND-IDX)
+015500             DISPLAY "ENTER RELEASE DATE (MM/DD/YYYY) : "
+015600             ACCEPT WS-PEND-DATE(WS-PEND-IDX)
+015700             DISPLAY "ENTER NOTE-GAME (01-99) : "
+015800             ACCEPT WS-PEND-NOTE(WS-PEND-IDX)
+015900             DISPLAY "ENTER PLATFORM : "
+016000             ACCEPT WS-PEND-PLATFORM(WS-PEND-IDX)
+016100             DISPLAY "ENTER GENRE : "
+016200             ACCEPT WS-PEND-GENRE(WS-PEND-IDX)
+016300             DISPLAY "ENTER PRICE (NNN.NN) : "
+016400             ACCEPT WS-PEND-PRICE(WS-PEND-IDX)
+016450         END-IF
+016500     END-IF.
+016600
+016700******************************************************************
+016800*    2200-CHANGE-ENTRY-RTN
+016900*    COLLECT THE NEW FIELD VALUES FOR AN EXISTING ID-GAME AND
+017000*    QUEUE THE CHANGE FOR THE APPLY PASS.
+017100******************************************************************
+017200 2200-CHANGE-ENTRY-RTN.
+017300     IF WS-PEND-COUNT >= 100
+017400         DISPLAY "MAINTENANCE LIST IS FULL - APPLY CHANGES FIRST"
+017500     ELSE
+017550         DISPLAY "ENTER ID-GAME TO CHANGE : "
+017560         ACCEPT WS-CHG-CHECK-ID
+017570         MOVE WS-CHG-CHECK-ID TO LKUP-ID-GAME
+017580         CALL 'GAMELOOKUP' USING LKUP-ID-GAME LKUP-RESULT-FIELDS
+017590             LKUP-FOUND-SWITCH
+017600         IF LKUP-NOT-FOUND
+017610             DISPLAY "ID-GAME " WS-CHG-CHECK-ID
+017620                 " NOT FOUND ON THE CATALOG - CHANGE REJECTED"
+017630             ADD 1 TO NOTFOUND-COUNTER
+017640         ELSE
+017650             ADD 1 TO WS-PEND-COUNT
+017700             SET WS-PEND-IDX TO WS-PEND-COUNT
+017800             SET PEND-IS-CHANGE(WS-PEND-IDX) TO TRUE
+017810             MOVE WS-CHG-CHECK-ID TO WS-PEND-ID(WS-PEND-IDX)
+018100             DISPLAY "ENTER NEW TITLE : "
+018200             ACCEPT WS-PEND-TITLE(WS-PEND-IDX)
+018300             DISPLAY "ENTER NEW RELEASE DATE (MM/DD/YYYY) : "
+018400             ACCEPT WS-PEND-DATE(WS-PEND-IDX)
+018500             DISPLAY "ENTER NEW NOTE-GAME (01-99) : "
+018600             ACCEPT WS-PEND-NOTE(WS-PEND-IDX)
+018700             DISPLAY "ENTER NEW PLATFORM : "
+018800             ACCEPT WS-PEND-PLATFORM(WS-PEND-IDX)
+018900             DISPLAY "ENTER NEW GENRE : "
+019000             ACCEPT WS-PEND-GENRE(WS-PEND-IDX)
+019100             DISPLAY "ENTER NEW PRICE (NNN.NN) : "
+019200             ACCEPT WS-PEND-PRICE(WS-PEND-IDX)
+019290         END-IF
+019300     END-IF.
+019400
+019500******************************************************************
+019600*    2300-DELETE-ENTRY-RTN
+019700*    QUEUE AN EXISTING ID-GAME TO BE DROPPED FROM THE CATALOG.
+019800******************************************************************
+019900 2300-DELETE-ENTRY-RTN.
+020000     IF WS-PEND-COUNT >= 100
+020100         DISPLAY "MAINTENANCE LIST IS FULL - APPLY CHANGES FIRST"
+020200     ELSE
+020210         DISPLAY "ENTER ID-GAME TO DELETE : "
+020220         ACCEPT WS-DEL-CHECK-ID
+020230         MOVE WS-DEL-CHECK-ID TO LKUP-ID-GAME
+020240         CALL 'GAMELOOKUP' USING LKUP-ID-GAME LKUP-RESULT-FIELDS
+020250             LKUP-FOUND-SWITCH
+020260         IF LKUP-NOT-FOUND
+020270             DISPLAY "ID-GAME " WS-DEL-CHECK-ID
+020280                 " NOT FOUND ON THE CATALOG - DELETE REJECTED"
+020290             ADD 1 TO NOTFOUND-COUNTER
+020295         ELSE
+020300             ADD 1 TO WS-PEND-COUNT
+020400             SET WS-PEND-IDX TO WS-PEND-COUNT
+020500             SET PEND-IS-DELETE(WS-PEND-IDX) TO TRUE
+020600             MOVE WS-DEL-CHECK-ID TO WS-PEND-ID(WS-PEND-IDX)
+020700         END-IF
+020800     END-IF.
+020900
+021000******************************************************************
+021100*    3000-APPLY-CHANGES-RTN
+021200*    MERGE THE CATALOG FORWARD WITH THE QUEUED ADDS, KEY BY KEY IN
+021300*    ASCENDING ID-GAME ORDER, APPLYING ANY QUEUED CHANGE OR DELETE
+021400*    AS EACH OLD-FILE RECORD IS REACHED -- NEW-FILE IS
+021410*    SEQUENTIAL-ACCESS INDEXED, SO EVERY WRITE MUST USE A HIGHER
+021420*    KEY THAN THE LAST ONE, AND AN ADD REUSING AN ID FREED BY A
+021430*    DELETE OR FILLING A GAP BELOW THE CATALOG'S CURRENT MAXIMUM
+021440*    KEY HAS TO BE WRITTEN IN ITS OWN PLACE IN THAT ORDER RATHER
+021450*    THAN TACKED ON AFTER THE LAST OLD-FILE RECORD. GAMES.TXT IS
+021460*    ONLY EVER OPENED FOR INPUT -- GAMES-NEW.TXT IS THE ONLY
+021470*    OUTPUT.
+021600******************************************************************
+021700 3000-APPLY-CHANGES-RTN.
+021800     OPEN INPUT OLD-FILE.
+021900     OPEN OUTPUT NEW-FILE.
+021910     MOVE 0 TO WS-LAST-KEY-WRITTEN.
+021920     PERFORM 3180-SORT-PENDING-RTN.
+021930     MOVE 1 TO WS-ADD-MERGE-IDX.
+021940     PERFORM 3105-READ-NEXT-OLD-RTN.
+022000     PERFORM 3190-MERGE-ONE-STEP-RTN
+022100         UNTIL END-OF-OLD-FILE
+022110         AND WS-ADD-MERGE-IDX > WS-PEND-COUNT.
+022500     CLOSE OLD-FILE.
+022600     CLOSE NEW-FILE.
+022700
+022800******************************************************************
+022900*    3105-READ-NEXT-OLD-RTN
+023000*    READ THE NEXT OLD-FILE RECORD INTO OLD-ID-GAME AND THE REST
+023100*    OF THE OLD-FILE'S FIELDS, OR FLAG END-OF-OLD-FILE.
+023200******************************************************************
+023300 3105-READ-NEXT-OLD-RTN.
+023400     READ OLD-FILE
+023500         AT END
+023600             MOVE "Y" TO EOF-SWITCH
+023700         NOT AT END
+023800             CONTINUE
+023900     END-READ.
+024000
+024010******************************************************************
+024020*    3190-MERGE-ONE-STEP-RTN
+024030*    DECIDE WHETHER THE NEXT RECORD WRITTEN TO NEW-FILE SHOULD BE
+024040*    THE CURRENTLY-BUFFERED OLD-FILE RECORD (CARRIED FORWARD OR
+024050*    CHANGED) OR THE NEXT QUEUED ADD, WHICHEVER HAS THE LOWER KEY,
+024060*    SO THE TWO SOURCES MERGE INTO ONE ASCENDING SEQUENCE.
+024070******************************************************************
+024080 3190-MERGE-ONE-STEP-RTN.
+024090     PERFORM 3195-SKIP-NONADD-PENDING-RTN.
+024100     IF END-OF-OLD-FILE
+024110         PERFORM 3200-WRITE-ADD-RTN
+024120         ADD 1 TO WS-ADD-MERGE-IDX
+024130     ELSE
+024140         IF WS-ADD-MERGE-IDX > WS-PEND-COUNT
+024150             PERFORM 3150-APPLY-ONE-RECORD-RTN
+024160             PERFORM 3105-READ-NEXT-OLD-RTN
+024170         ELSE
+024180             IF WS-PEND-ID(WS-ADD-MERGE-IDX) < OLD-ID-GAME
+024190                 PERFORM 3200-WRITE-ADD-RTN
+024200                 ADD 1 TO WS-ADD-MERGE-IDX
+024210             ELSE
+024220                 PERFORM 3150-APPLY-ONE-RECORD-RTN
+024230                 PERFORM 3105-READ-NEXT-OLD-RTN
+024240             END-IF
+024250         END-IF
+024260     END-IF.
+024270
+024280******************************************************************
+024290*    3195-SKIP-NONADD-PENDING-RTN
+024300*    ADVANCE PAST ANY CHANGE OR DELETE ENTRIES IN THE SORTED
+024310*    PENDING TABLE -- THOSE WERE ALREADY APPLIED AGAINST THEIR
+024320*    OWN OLD-FILE RECORD BY 3150-APPLY-ONE-RECORD-RTN, SO ONLY THE
+024330*    ADD ENTRIES ARE LIVE CANDIDATES FOR THE MERGE.
+024340******************************************************************
+024350 3195-SKIP-NONADD-PENDING-RTN.
+024360     PERFORM 3196-SKIP-ONE-PENDING-RTN
+024370         UNTIL WS-ADD-MERGE-IDX > WS-PEND-COUNT
+024380         OR PEND-IS-ADD(WS-ADD-MERGE-IDX).
+024390
+024400******************************************************************
+024410*    3196-SKIP-ONE-PENDING-RTN
+024420*    STEP THE MERGE POINTER PAST ONE NON-ADD PENDING ENTRY.
+024430******************************************************************
+024440 3196-SKIP-ONE-PENDING-RTN.
+024450     ADD 1 TO WS-ADD-MERGE-IDX.
+024460
+024100******************************************************************
+024200*    3150-APPLY-ONE-RECORD-RTN
+024300*    LOOK UP THIS RECORD'S ID-GAME AGAINST THE PENDING TABLE AND
+024400*    EITHER DROP IT (DELETE), REWRITE IT (CHANGE) OR CARRY IT
+024500*    FORWARD UNCHANGED.
+024600******************************************************************
+024700 3150-APPLY-ONE-RECORD-RTN.
+024800     PERFORM 3160-FIND-PENDING-RTN.
+024900     IF PENDING-CHANGE-FOUND AND PEND-IS-DELETE(WS-FOUND-IDX)
+025000         ADD 1 TO DELETE-COUNTER
+025100     ELSE
+025200         MOVE SPACES TO GAME-RECORD
+025300         IF PENDING-CHANGE-FOUND AND PEND-IS-CHANGE(WS-FOUND-IDX)
+025400             MOVE OLD-ID-GAME TO ID-GAME
+025500             MOVE WS-PEND-TITLE(WS-FOUND-IDX) TO TITLE-GAME
+025600             MOVE WS-PEND-DATE(WS-FOUND-IDX) TO DATE-GAME
+025700             MOVE WS-PEND-NOTE(WS-FOUND-IDX) TO NOTE-GAME
+025800             MOVE WS-PEND-PLATFORM(WS-FOUND-IDX) TO PLATFORM-GAME
+025900             MOVE WS-PEND-GENRE(WS-FOUND-IDX) TO GENRE-GAME
+026000             MOVE WS-PEND-PRICE(WS-FOUND-IDX) TO PRICE-GAME
+026100             ADD 1 TO CHANGE-COUNTER
+026200         ELSE
+026300             MOVE OLD-ID-GAME TO ID-GAME
+026400             MOVE OLD-TITLE-GAME TO TITLE-GAME
+026500             MOVE OLD-DATE-GAME TO DATE-GAME
+026600             MOVE OLD-NOTE-GAME TO NOTE-GAME
+026700             MOVE OLD-PLATFORM-GAME TO PLATFORM-GAME
+026800             MOVE OLD-GENRE-GAME TO GENRE-GAME
+026900             MOVE OLD-PRICE-GAME TO PRICE-GAME
+027000             ADD 1 TO CARRY-COUNTER
+027100         END-IF
+027200         WRITE GAME-RECORD
+027210         IF WS-NEW-FILE-STATUS = "00"
+027220             MOVE ID-GAME TO WS-LAST-KEY-WRITTEN
+027230         ELSE
+027240             DISPLAY "ERROR WRITING GAMES-NEW.TXT FOR ID-GAME "
+027250                 ID-GAME " - FILE STATUS " WS-NEW-FILE-STATUS
+027260         END-IF
+027300     END-IF.
+027400
+027500******************************************************************
+027600*    3160-FIND-PENDING-RTN
+027700*    SEARCH THE PENDING TABLE FOR A CHANGE OR DELETE QUEUED
+027800*    AGAINST OLD-ID-GAME. SETS WS-FOUND-SWITCH/WS-FOUND-IDX.
+027900******************************************************************
+028000 3160-FIND-PENDING-RTN.
+028100     MOVE "N" TO WS-FOUND-SWITCH.
+028200     MOVE 0 TO WS-FOUND-IDX.
+028300     PERFORM 3170-CHECK-ONE-PENDING-RTN
+028400         VARYING WS-PEND-IDX FROM 1 BY 1
+028500         UNTIL WS-PEND-IDX > WS-PEND-COUNT.
+028600
+028700******************************************************************
+028800*    3170-CHECK-ONE-PENDING-RTN
+028900*    COMPARE ONE PENDING TABLE ENTRY AGAINST OLD-ID-GAME.
+029000******************************************************************
+029100 3170-CHECK-ONE-PENDING-RTN.
+029200     IF WS-PEND-ID(WS-PEND-IDX) = OLD-ID-GAME
+029300         AND NOT PEND-IS-ADD(WS-PEND-IDX)
+029400         MOVE "Y" TO WS-FOUND-SWITCH
+029500         MOVE WS-PEND-IDX TO WS-FOUND-IDX
+029600     END-IF.
+029700
+029800******************************************************************
+029810*    3180-SORT-PENDING-RTN
+029820*    SORT THE PENDING TABLE ASCENDING BY ID-GAME (A SIMPLE
+029830*    SELECTION SORT), RUN BEFORE THE OLD-FILE MERGE PASS STARTS,
+029840*    SO 3190-MERGE-ONE-STEP-RTN CAN WALK THE QUEUED ADDS IN KEY
+029850*    ORDER ALONGSIDE OLD-FILE'S OWN ASCENDING KEY ORDER. CHANGE
+029860*    AND DELETE ENTRIES ARE STILL MATCHED AGAINST OLD-FILE BY A
+029870*    FULL TABLE SCAN (3170-CHECK-ONE-PENDING-RTN), SO THEIR
+029880*    POSITION IN THE TABLE DOESN'T MATTER AND MOVING THEM IS SAFE.
+029890******************************************************************
+029900 3180-SORT-PENDING-RTN.
+029910     PERFORM 3181-SORT-OUTER-RTN
+029920         VARYING WS-SORT-I FROM 1 BY 1
+029930         UNTIL WS-SORT-I >= WS-PEND-COUNT.
+029940
+029950******************************************************************
+029960*    3181-SORT-OUTER-RTN
+029970*    FIND THE LOWEST-ID ENTRY IN THE UNSORTED REMAINDER AND SWAP
+029980*    IT INTO PLACE.
+029990******************************************************************
+030000 3181-SORT-OUTER-RTN.
+030010     MOVE WS-SORT-I TO WS-SORT-MIN-IDX.
+030020     PERFORM 3182-SORT-FIND-MIN-RTN
+030030         VARYING WS-SORT-J FROM WS-SORT-I BY 1
+030040         UNTIL WS-SORT-J > WS-PEND-COUNT.
+030050     IF WS-SORT-MIN-IDX NOT = WS-SORT-I
+030060         PERFORM 3183-SORT-SWAP-RTN
+030070     END-IF.
+030080
+030090******************************************************************
+030100*    3182-SORT-FIND-MIN-RTN
+030110*    COMPARE ONE TABLE ENTRY'S ID-GAME AGAINST THE LOWEST FOUND
+030120*    SO FAR THIS PASS.
+030130******************************************************************
+030140 3182-SORT-FIND-MIN-RTN.
+030150     IF WS-PEND-ID(WS-SORT-J) < WS-PEND-ID(WS-SORT-MIN-IDX)
+030160         MOVE WS-SORT-J TO WS-SORT-MIN-IDX
+030170     END-IF.
+030180
+030190******************************************************************
+030200*    3183-SORT-SWAP-RTN
+030210*    SWAP TWO PENDING TABLE ENTRIES VIA A WORKING-STORAGE TEMP.
+030220******************************************************************
+030230 3183-SORT-SWAP-RTN.
+030240     MOVE WS-PEND-ENTRY(WS-SORT-I) TO WS-SORT-TEMP-ENTRY.
+030250     MOVE WS-PEND-ENTRY(WS-SORT-MIN-IDX)
+030255         TO WS-PEND-ENTRY(WS-SORT-I).
+030260     MOVE WS-SORT-TEMP-ENTRY TO WS-PEND-ENTRY(WS-SORT-MIN-IDX).
+030270
+030280******************************************************************
+029900*    3200-WRITE-ADD-RTN
+030000*    WRITE THE QUEUED ADD AT WS-ADD-MERGE-IDX AS A NEW GAME-RECORD.
+030010*    3190-MERGE-ONE-STEP-RTN ONLY CALLS THIS WHEN THAT ADD'S
+030020*    ID-GAME IS THE LOWEST KEY LEFT TO WRITE, SO THE
+030030*    GREATER-THAN-LAST-KEY CHECK BELOW IS A DEFENSIVE DOUBLE CHECK
+030040*    RATHER THAN THE NORMAL PATH -- IT SHOULD NEVER REJECT AN ADD
+030041*    NOW THAT ADDS ARE MERGED INTO THE COPY PASS BY KEY POSITION
+030042*    INSTEAD OF BEING APPENDED AFTER IT.
+030200******************************************************************
+030300 3200-WRITE-ADD-RTN.
+030410     IF WS-PEND-ID(WS-ADD-MERGE-IDX) > WS-LAST-KEY-WRITTEN
+030500         MOVE SPACES TO GAME-RECORD
+030600         MOVE WS-PEND-ID(WS-ADD-MERGE-IDX) TO ID-GAME
+030700         MOVE WS-PEND-TITLE(WS-ADD-MERGE-IDX) TO TITLE-GAME
+030800         MOVE WS-PEND-DATE(WS-ADD-MERGE-IDX) TO DATE-GAME
+030900         MOVE WS-PEND-NOTE(WS-ADD-MERGE-IDX) TO NOTE-GAME
+031000         MOVE WS-PEND-PLATFORM(WS-ADD-MERGE-IDX) TO PLATFORM-GAME
+031100         MOVE WS-PEND-GENRE(WS-ADD-MERGE-IDX) TO GENRE-GAME
+031200         MOVE WS-PEND-PRICE(WS-ADD-MERGE-IDX) TO PRICE-GAME
+031300         WRITE GAME-RECORD
+031310         IF WS-NEW-FILE-STATUS = "00"
+031320             MOVE ID-GAME TO WS-LAST-KEY-WRITTEN
+031330             ADD 1 TO ADD-COUNTER
+031340         ELSE
+031350             DISPLAY "ERROR WRITING ADD FOR ID-GAME " ID-GAME
+031360             " - FILE STATUS " WS-NEW-FILE-STATUS
+031370         ADD 1 TO REJECTED-ADD-COUNTER
+031380     ELSE
+031390         DISPLAY "ID-GAME " WS-PEND-ID(WS-ADD-MERGE-IDX)
+031392             " IS NOT GREATER THAN THE LAST KEY WRITTEN ("
+031393             WS-LAST-KEY-WRITTEN ") - ADD REJECTED"
+031394         ADD 1 TO REJECTED-ADD-COUNTER
+031500     END-IF.
+031600
+031700******************************************************************
+031800*    9000-TERMINATE-RTN
+031900*    TELL THE OPERATOR WHAT HAPPENED AND WHAT TO DO NEXT.
+032000******************************************************************
+032100 9000-TERMINATE-RTN.
+032200     DISPLAY "GAMEMAINT COMPLETE - " ADD-COUNTER " ADDED, "
+032210         CHANGE-COUNTER " CHANGED, " DELETE-COUNTER " DELETED, "
+032220         REJECTED-ADD-COUNTER " ADDS REJECTED.".
+032230     DISPLAY "                     " NOTFOUND-COUNTER
+032240         " CHANGE/DELETE REQUESTS REJECTED - ID-GAME NOT ON FILE.".
+032300     DISPLAY "RENAME GAMES-NEW.TXT TO GAMES.TXT TO PUT THE".
+032400     DISPLAY "MAINTAINED CATALOG INTO USE.".
+032500
+032600 END PROGRAM GAMEMAINT.
