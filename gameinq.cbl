@@ -0,0 +1,93 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GAMEINQ.
+000300 AUTHOR. D-L-HAGGARD.
+000400 INSTALLATION. CATALOG-SYSTEMS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ----------------------------------------------------------
+001000*    DATE        INIT  DESCRIPTION
+001100*    08/09/2026  DLH   ORIGINAL -- DIRECT-KEY LOOKUP OF A SINGLE
+001200*                      GAME IN GAMES.TXT, NOW THAT GAMES.TXT IS
+001300*                      AN INDEXED FILE KEYED ON ID-GAME. LETS US
+001400*                      LOOK UP ONE TITLE WITHOUT RUNNING
+001500*                      READ-FILE OVER THE WHOLE CATALOG.
+001550*    08/09/2026  DLH   ADDED PLATFORM, GENRE AND PRICE TO THE
+001560*                      LOOKUP DISPLAY NOW THAT GAMEREC CARRIES
+001570*                      THEM.
+001600******************************************************************
+001700
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT IN-FILE ASSIGN TO 'GAMES.TXT'
+002110         ORGANIZATION IS INDEXED
+002120         ACCESS MODE IS RANDOM
+002130         RECORD KEY IS ID-GAME.
+002200
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  IN-FILE.
+002600 COPY GAMEREC.
+002700
+002800 WORKING-STORAGE SECTION.
+002900 01  WS-REPLY-SWITCH          PIC X VALUE "Y".
+003000     88 MORE-LOOKUPS                   VALUE "Y".
+003100
+003200 PROCEDURE DIVISION.
+003300
+003400 0000-MAINLINE.
+003500     PERFORM 1000-INITIALIZE-RTN.
+003600     PERFORM 2000-LOOKUP-RTN UNTIL NOT MORE-LOOKUPS.
+003700     PERFORM 9000-TERMINATE-RTN.
+003800     STOP RUN.
+003900
+004000******************************************************************
+004100*    1000-INITIALIZE-RTN
+004200*    OPEN THE CATALOG FOR DIRECT (RANDOM) ACCESS BY ID-GAME.
+004300******************************************************************
+004400 1000-INITIALIZE-RTN.
+004500     OPEN INPUT IN-FILE.
+004600
+004700******************************************************************
+004800*    2000-LOOKUP-RTN
+004900*    ASK THE OPERATOR FOR AN ID-GAME, READ IT DIRECTLY BY KEY
+005000*    AND DISPLAY THE MATCHING GAME OR A NOT-FOUND MESSAGE.
+005100******************************************************************
+005200 2000-LOOKUP-RTN.
+005300     DISPLAY "ENTER ID-GAME TO LOOK UP (00 TO QUIT) : ".
+005400     ACCEPT ID-GAME.
+005500     IF ID-GAME = 00
+005600         SET WS-REPLY-SWITCH TO "N"
+005700     ELSE
+005800         READ IN-FILE
+005900             INVALID KEY
+006000                 DISPLAY "NO GAME ON FILE FOR ID " ID-GAME
+006100             NOT INVALID KEY
+006200                 PERFORM 2100-DISPLAY-GAME-RTN
+006300         END-READ
+006400     END-IF.
+006500
+006600******************************************************************
+006700*    2100-DISPLAY-GAME-RTN
+006800*    SHOW THE GAME FOUND FOR THE REQUESTED ID-GAME.
+006900******************************************************************
+007000 2100-DISPLAY-GAME-RTN.
+007100     DISPLAY "ID >>>>> " ID-GAME.
+007200     DISPLAY "TITLE >>>>> " TITLE-GAME.
+007300     DISPLAY "RELEASE DATE >>>>> " DATE-GAME.
+007400     DISPLAY "NOTE >>>>> " NOTE-GAME.
+007410     DISPLAY "PLATFORM >>>>> " PLATFORM-GAME.
+007420     DISPLAY "GENRE >>>>> " GENRE-GAME.
+007430     DISPLAY "PRICE >>>>> " PRICE-GAME.
+007500     DISPLAY "   ".
+007600
+007700******************************************************************
+007800*    9000-TERMINATE-RTN
+007900*    CLOSE THE CATALOG.
+008000******************************************************************
+008100 9000-TERMINATE-RTN.
+008200     CLOSE IN-FILE.
+008300
+008400 END PROGRAM GAMEINQ.
