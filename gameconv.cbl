@@ -0,0 +1,124 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GAMECONV.
+000300 AUTHOR. D-L-HAGGARD.
+000400 INSTALLATION. CATALOG-SYSTEMS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ----------------------------------------------------------
+001000*    DATE        INIT  DESCRIPTION
+001100*    08/09/2026  DLH   ORIGINAL -- ONE-TIME CONVERSION OF AN
+001200*                      OLD-FORMAT GAMES.TXT (ID/TITLE/DATE/NOTE
+001300*                      ONLY) INTO THE NEW GAMEREC LAYOUT, WITH
+001400*                      PLATFORM-GAME, GENRE-GAME AND PRICE-GAME
+001500*                      DEFAULTED. RUN THIS ONCE AGAINST AN
+001600*                      EXISTING CATALOG BEFORE READ-FILE,
+001700*                      WRITE-FILE OR GAMEINQ ARE RUN AGAINST IT
+001800*                      AGAIN. WRITES THE CONVERTED CATALOG TO
+001900*                      GAMES-NEW.TXT -- THE OPERATOR MUST RENAME
+002000*                      IT OVER GAMES.TXT AFTER CHECKING THE
+002100*                      CONVERSION COUNTS.
+002200******************************************************************
+002300
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT OLD-FILE ASSIGN TO 'GAMES.TXT'
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS SEQUENTIAL
+003000         RECORD KEY IS OLD-ID-GAME.
+003100
+003200     SELECT NEW-FILE ASSIGN TO 'GAMES-NEW.TXT'
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS SEQUENTIAL
+003500         RECORD KEY IS ID-GAME.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  OLD-FILE.
+004000 01  OLD-GAME-RECORD.
+004100     05 OLD-ID-GAME       PIC 99.
+004200     05 OLD-SPCS1         PIC X(02).
+004300     05 OLD-TITLE-GAME    PIC X(40).
+004400     05 OLD-DATE-GAME     PIC X(10).
+004500     05 OLD-SPCS2         PIC X(02).
+004600     05 OLD-NOTE-GAME     PIC 99.
+004700
+004800 FD  NEW-FILE.
+004900 COPY GAMEREC.
+005000
+005100 WORKING-STORAGE SECTION.
+005200 01  SWITCHES.
+005300     05 EOF-SWITCH            PIC X VALUE "N".
+005400        88 END-OF-FILE                 VALUE "Y".
+005500
+005600 01  COUNTERS.
+005700     05 REC-COUNTER            PIC 9(5) COMP VALUE 0.
+005800
+005900 01  WS-DEFAULT-FIELDS.
+006000     05 WS-DEFAULT-PLATFORM    PIC X(10) VALUE 'UNKNOWN'.
+006100     05 WS-DEFAULT-GENRE       PIC X(12) VALUE 'UNKNOWN'.
+006200     05 WS-DEFAULT-PRICE       PIC 9(3)V99 VALUE 0.
+006300
+006400 PROCEDURE DIVISION.
+006500
+006600 0000-MAINLINE.
+006700     PERFORM 1000-INITIALIZE-RTN.
+006800     PERFORM 2000-CONVERT-RECORDS-RTN
+006900         UNTIL END-OF-FILE.
+007000     PERFORM 9000-TERMINATE-RTN.
+007100     STOP RUN.
+007200
+007300******************************************************************
+007400*    1000-INITIALIZE-RTN
+007500*    OPEN THE OLD-FORMAT CATALOG FOR INPUT AND THE NEW-FORMAT
+007600*    CATALOG FOR OUTPUT.
+007700******************************************************************
+007800 1000-INITIALIZE-RTN.
+007900     OPEN INPUT OLD-FILE.
+008000     OPEN OUTPUT NEW-FILE.
+008100
+008200******************************************************************
+008300*    2000-CONVERT-RECORDS-RTN
+008400*    READ ONE OLD-FORMAT RECORD AND REWRITE IT IN THE NEW LAYOUT.
+008500******************************************************************
+008600 2000-CONVERT-RECORDS-RTN.
+008700     READ OLD-FILE
+008800         AT END
+008900             MOVE "Y" TO EOF-SWITCH
+009000         NOT AT END
+009100             ADD 1 TO REC-COUNTER
+009200             PERFORM 2100-CONVERT-ONE-RECORD-RTN
+009300     END-READ.
+009400
+009500******************************************************************
+009600*    2100-CONVERT-ONE-RECORD-RTN
+009700*    CARRY OVER THE ORIGINAL FIELDS UNCHANGED AND DEFAULT THE
+009800*    THREE NEW FIELDS.
+009900******************************************************************
+010000 2100-CONVERT-ONE-RECORD-RTN.
+010050     MOVE SPACES TO GAME-RECORD.
+010100     MOVE OLD-ID-GAME TO ID-GAME.
+010200     MOVE OLD-TITLE-GAME TO TITLE-GAME.
+010300     MOVE OLD-DATE-GAME TO DATE-GAME.
+010400     MOVE OLD-NOTE-GAME TO NOTE-GAME.
+010500     MOVE WS-DEFAULT-PLATFORM TO PLATFORM-GAME.
+010600     MOVE WS-DEFAULT-GENRE TO GENRE-GAME.
+010700     MOVE WS-DEFAULT-PRICE TO PRICE-GAME.
+010800     WRITE GAME-RECORD.
+010900
+011000******************************************************************
+011100*    9000-TERMINATE-RTN
+011200*    CLOSE BOTH FILES AND TELL THE OPERATOR HOW MANY RECORDS WERE
+011300*    CONVERTED AND WHAT TO DO NEXT.
+011400******************************************************************
+011500 9000-TERMINATE-RTN.
+011600     CLOSE OLD-FILE.
+011700     CLOSE NEW-FILE.
+011800     DISPLAY "GAMECONV COMPLETE - " REC-COUNTER
+011810         " RECORDS CONVERTED".
+011900     DISPLAY "RENAME GAMES-NEW.TXT TO GAMES.TXT TO PUT IT".
+011910     DISPLAY "INTO USE.".
+012000
+012100 END PROGRAM GAMECONV.
