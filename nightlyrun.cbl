@@ -0,0 +1,261 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. NIGHTLY-RUN.
+000300 AUTHOR. D-L-HAGGARD.
+000400 INSTALLATION. CATALOG-SYSTEMS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ----------------------------------------------------------
+001000*    DATE        INIT  DESCRIPTION
+001100*    08/09/2026  DLH   ORIGINAL -- SINGLE-JOB DRIVER FOR THE
+001200*                      NIGHTLY BATCH WINDOW. RUNS THE BATCH FORM
+001300*                      OF BMICALCULATOR, THEN READ-FILE, THEN
+001400*                      WRITE-FILE AS ONE SUBMISSION INSTEAD OF
+001500*                      THREE SEPARATE ONES. EACH STEP IS ITS OWN
+001600*                      COMPILED LOAD MODULE (SAME AS A JCL JOB
+001700*                      WITH THREE EXEC PGM= STEPS), INVOKED WITH
+001800*                      CALL "SYSTEM" SO A STEP'S ABEND OR A BAD
+001900*                      RETURN CODE DOESN'T TAKE THIS DRIVER DOWN
+002000*                      WITH IT. STOPS AT THE FIRST STEP THAT
+002100*                      COMES BACK WITH A NONZERO RETURN CODE, AND
+002200*                      LOGS ITS OWN START/STEP/END LINES TO THE
+002300*                      SAME SHARED AUDIT.LOG THE THREE STEPS
+002400*                      ALREADY WRITE TO, SO ONE FILE SHOWS THE
+002500*                      WHOLE NIGHT'S RUN, STEP BY STEP.
+002550*    08/09/2026  DLH   EACH STEP NOW GETS ITS OWN CANNED-ANSWER
+002560*                      INPUT FILE REDIRECTED IN ON ITS COMMAND
+002570*                      LINE, SO A STEP INVOKED THROUGH "SYSTEM"
+002580*                      WITH NO CONSOLE OF ITS OWN DOESN'T HANG OR
+002590*                      MISROUTE ON ITS FIRST ACCEPT.
+002600******************************************************************
+002700
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT AUDIT-FILE ASSIGN TO 'AUDIT.LOG'
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+003350
+003360     SELECT STEP-INPUT-FILE ASSIGN TO DYNAMIC WS-STEP-INPUT-NAME
+003370         ORGANIZATION IS LINE SEQUENTIAL.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  AUDIT-FILE.
+003800 COPY AUDITLOG.
+003850
+003860 FD  STEP-INPUT-FILE.
+003870 01  STEP-INPUT-LINE              PIC X(20).
+003900
+004000 WORKING-STORAGE SECTION.
+004100 01  WS-STEP-TABLE.
+004200     05 WS-STEP-ENTRY OCCURS 3 TIMES INDEXED BY WS-STEP-IDX.
+004300        10 WS-STEP-NAME        PIC X(20).
+004400        10 WS-STEP-COMMAND     PIC X(40).
+004500
+004550 01  WS-STEP-INPUT-NAME        PIC X(20).
+004600 01  WS-STEP-COUNTERS.
+004700     05 WS-STEPS-RUN           PIC 9(1) VALUE 0.
+004800     05 WS-FAILED-STEP-NUM     PIC 9(1) VALUE 0.
+004900
+005000 01  WS-JOB-STATUS-SWITCH      PIC X VALUE "Y".
+005100     88 JOB-OK                        VALUE "Y".
+005200     88 JOB-FAILED                    VALUE "N".
+005300
+005400 01  WS-STEP-RETURN-CODE       PIC S9(4) COMP VALUE 0.
+005500
+005600 01  WS-AUDIT-FIELDS.
+005700     05 WS-AUDIT-FILE-STATUS   PIC X(02) VALUE "00".
+005800     05 WS-AUDIT-EVENT         PIC X(05) VALUE SPACES.
+005900     05 WS-AUDIT-STATUS        PIC X(10) VALUE SPACES.
+006000     05 WS-AUDIT-REC-EDIT      PIC Z(6)9.
+006100
+006200 01  WS-AUDIT-DATE-GROUP.
+006300     05 WS-AUDIT-YYYY          PIC 9(4).
+006400     05 WS-AUDIT-MM            PIC 99.
+006500     05 WS-AUDIT-DD            PIC 99.
+006600
+006700 01  WS-AUDIT-TIME-GROUP.
+006800     05 WS-AUDIT-HH            PIC 99.
+006900     05 WS-AUDIT-MIN           PIC 99.
+007000     05 WS-AUDIT-SS            PIC 99.
+007100     05 WS-AUDIT-HS            PIC 99.
+007200
+007300 PROCEDURE DIVISION.
+007400
+007500 0000-MAINLINE.
+007600     PERFORM 1000-INITIALIZE-RTN.
+007700     PERFORM 2000-RUN-STEP-RTN
+007800         VARYING WS-STEP-IDX FROM 1 BY 1
+007900         UNTIL WS-STEP-IDX > 3 OR JOB-FAILED.
+008000     PERFORM 9000-TERMINATE-RTN.
+008100     MOVE WS-STEP-RETURN-CODE TO RETURN-CODE.
+008200     STOP RUN.
+008300
+008400******************************************************************
+008500*    1000-INITIALIZE-RTN
+008600*    LOAD THE STEP TABLE (IN NIGHTLY-RUN ORDER), OPEN THE SHARED
+008700*    AUDIT.LOG AND LOG THE START OF THE WHOLE JOB.
+008800******************************************************************
+008900 1000-INITIALIZE-RTN.
+008910     PERFORM 1200-BUILD-STEP-INPUTS-RTN.
+009000     MOVE 'BMICALCULATOR BATCH' TO WS-STEP-NAME(1).
+009100     MOVE './bmi < BMISTEP.IN'  TO WS-STEP-COMMAND(1).
+009200     MOVE 'READ-FILE'           TO WS-STEP-NAME(2).
+009300     MOVE './readfile < RDSTEP.IN' TO WS-STEP-COMMAND(2).
+009400     MOVE 'WRITE-FILE'          TO WS-STEP-NAME(3).
+009500     MOVE './writefile < WRSTEP.IN' TO WS-STEP-COMMAND(3).
+009600     SET JOB-OK TO TRUE.
+009700     OPEN EXTEND AUDIT-FILE.
+009800     IF WS-AUDIT-FILE-STATUS NOT = "00"
+009900         OPEN OUTPUT AUDIT-FILE
+010000     END-IF.
+010100     MOVE 'START' TO WS-AUDIT-EVENT.
+010200     MOVE SPACES TO WS-AUDIT-STATUS.
+010300     MOVE 0 TO WS-AUDIT-REC-EDIT.
+010400     PERFORM 1100-WRITE-AUDIT-LINE-RTN.
+010500
+010600******************************************************************
+010700*    1100-WRITE-AUDIT-LINE-RTN
+010800*    FORMAT AND WRITE ONE LINE TO THE SHARED AUDIT.LOG -- PROGRAM
+010900*    NAME, EVENT, TIMESTAMP, STEPS RUN AND COMPLETION STATUS.
+011000******************************************************************
+011100 1100-WRITE-AUDIT-LINE-RTN.
+011200     ACCEPT WS-AUDIT-DATE-GROUP FROM DATE YYYYMMDD.
+011300     ACCEPT WS-AUDIT-TIME-GROUP FROM TIME.
+011400     MOVE SPACES TO AUDIT-LINE.
+011500     STRING 'PGM=NIGHTLY-RUN EVENT=' DELIMITED BY SIZE
+011600         WS-AUDIT-EVENT DELIMITED BY SIZE
+011700         '  TS=' DELIMITED BY SIZE
+011800         WS-AUDIT-YYYY DELIMITED BY SIZE
+011900         '-' DELIMITED BY SIZE
+012000         WS-AUDIT-MM DELIMITED BY SIZE
+012100         '-' DELIMITED BY SIZE
+012200         WS-AUDIT-DD DELIMITED BY SIZE
+012300         ' ' DELIMITED BY SIZE
+012400         WS-AUDIT-HH DELIMITED BY SIZE
+012500         ':' DELIMITED BY SIZE
+012600         WS-AUDIT-MIN DELIMITED BY SIZE
+012700         ':' DELIMITED BY SIZE
+012800         WS-AUDIT-SS DELIMITED BY SIZE
+012900         '  RECS=' DELIMITED BY SIZE
+013000         WS-AUDIT-REC-EDIT DELIMITED BY SIZE
+013100         '  STATUS=' DELIMITED BY SIZE
+013200         WS-AUDIT-STATUS DELIMITED BY SIZE
+013300         INTO AUDIT-LINE.
+013400     WRITE AUDIT-LINE.
+013500
+013510******************************************************************
+013520*    1200-BUILD-STEP-INPUTS-RTN
+013530*    EACH STEP BELOW IS CALLED THROUGH "SYSTEM" RATHER THAN
+013540*    GOBACK-ED INTO DIRECTLY, SO IT GETS NO CONSOLE OF ITS OWN --
+013550*    WITH NOTHING ON STDIN, ITS FIRST ACCEPT READS BLANK AND THE
+013560*    STEP EITHER MISROUTES (BMICALCULATOR FALLS OUT OF BATCH MODE
+013570*    INTO ITS INTERACTIVE PROMPT LOOP) OR SITS WAITING FOREVER ON
+013580*    AN ACCEPT THAT WILL NEVER BE ANSWERED. BUILD A SMALL
+013590*    LINE SEQUENTIAL FILE OF CANNED ANSWERS FOR EACH STEP'S
+013600*    ACCEPTS, IN THE ORDER THAT STEP PROMPTS FOR THEM, AND
+013610*    REDIRECT IT IN ON THE STEP'S COMMAND LINE.
+013620******************************************************************
+013630 1200-BUILD-STEP-INPUTS-RTN.
+013640     PERFORM 1210-BUILD-BMI-INPUT-RTN.
+013650     PERFORM 1220-BUILD-READFILE-INPUT-RTN.
+013660     PERFORM 1230-BUILD-WRITEFILE-INPUT-RTN.
+013670
+013680******************************************************************
+013690*    1210-BUILD-BMI-INPUT-RTN
+013700*    BMICALCULATOR'S ONLY PROMPT IN BATCH MODE IS RUN MODE --
+013710*    BATCH MODE THEN READS BMIIN.TXT ON ITS OWN, NO FURTHER
+013720*    ACCEPTS ARE ISSUED.
+013730******************************************************************
+013740 1210-BUILD-BMI-INPUT-RTN.
+013750     MOVE 'BMISTEP.IN' TO WS-STEP-INPUT-NAME.
+013760     OPEN OUTPUT STEP-INPUT-FILE.
+013770     MOVE 'B' TO STEP-INPUT-LINE.
+013780     WRITE STEP-INPUT-LINE.
+013790     CLOSE STEP-INPUT-FILE.
+013800
+013810******************************************************************
+013820*    1220-BUILD-READFILE-INPUT-RTN
+013830*    READ-FILE PROMPTS FOR THE CATALOG FILE NAME (BLANK TAKES THE
+013840*    DEFAULT), THEN THE SORT KEY.
+013850******************************************************************
+013860 1220-BUILD-READFILE-INPUT-RTN.
+013870     MOVE 'RDSTEP.IN' TO WS-STEP-INPUT-NAME.
+013880     OPEN OUTPUT STEP-INPUT-FILE.
+013890     MOVE SPACES TO STEP-INPUT-LINE.
+013900     WRITE STEP-INPUT-LINE.
+013910     MOVE 'T' TO STEP-INPUT-LINE.
+013920     WRITE STEP-INPUT-LINE.
+013930     CLOSE STEP-INPUT-FILE.
+013940
+013950******************************************************************
+013960*    1230-BUILD-WRITEFILE-INPUT-RTN
+013970*    WRITE-FILE PROMPTS FOR THE CATALOG FILE NAME, THEN THE OUTPUT
+013980*    FILE NAME (BOTH BLANK TAKES THE DEFAULT), THEN THE OUTPUT
+013990*    FORMAT.
+014000******************************************************************
+014010 1230-BUILD-WRITEFILE-INPUT-RTN.
+014020     MOVE 'WRSTEP.IN' TO WS-STEP-INPUT-NAME.
+014030     OPEN OUTPUT STEP-INPUT-FILE.
+014040     MOVE SPACES TO STEP-INPUT-LINE.
+014050     WRITE STEP-INPUT-LINE.
+014060     WRITE STEP-INPUT-LINE.
+014070     MOVE 'F' TO STEP-INPUT-LINE.
+014080     WRITE STEP-INPUT-LINE.
+014090     CLOSE STEP-INPUT-FILE.
+014095
+014110******************************************************************
+014120*    2000-RUN-STEP-RTN
+014130*    RUN ONE STEP'S LOAD MODULE, LOG ITS RESULT, AND FAIL THE
+014140*    WHOLE JOB IF IT CAME BACK WITH A NONZERO RETURN CODE --
+014150*    THAT STOPS THE VARYING LOOP IN 0000-MAINLINE BEFORE ANY
+014160*    LATER STEP IS STARTED.
+014200******************************************************************
+014300 2000-RUN-STEP-RTN.
+014400     DISPLAY "STARTING STEP " WS-STEP-IDX ": "
+014500         WS-STEP-NAME(WS-STEP-IDX).
+014600     CALL "SYSTEM" USING WS-STEP-COMMAND(WS-STEP-IDX).
+014650*    CALL "SYSTEM" LEAVES THE RAW WAIT() STATUS IN RETURN-CODE,
+014660*    NOT THE STEP'S PLAIN EXIT CODE -- DIVIDE BY 256 TO GET IT.
+014700     DIVIDE RETURN-CODE BY 256 GIVING WS-STEP-RETURN-CODE.
+014800     ADD 1 TO WS-STEPS-RUN.
+014900     IF WS-STEP-RETURN-CODE = 0
+015000         MOVE 'STEP ' TO WS-AUDIT-EVENT
+015100         MOVE 'OK' TO WS-AUDIT-STATUS
+015200         MOVE WS-STEPS-RUN TO WS-AUDIT-REC-EDIT
+015300         PERFORM 1100-WRITE-AUDIT-LINE-RTN
+015400         DISPLAY "STEP " WS-STEP-IDX " COMPLETE"
+015500     ELSE
+015600         MOVE WS-STEP-IDX TO WS-FAILED-STEP-NUM
+015700         SET JOB-FAILED TO TRUE
+015800         MOVE 'STEP ' TO WS-AUDIT-EVENT
+015900         MOVE 'FAILED' TO WS-AUDIT-STATUS
+016000         MOVE WS-STEPS-RUN TO WS-AUDIT-REC-EDIT
+016100         PERFORM 1100-WRITE-AUDIT-LINE-RTN
+016200         DISPLAY "STEP " WS-STEP-IDX " FAILED, RETURN CODE "
+016300             WS-STEP-RETURN-CODE
+016400     END-IF.
+016500
+016600******************************************************************
+016700*    9000-TERMINATE-RTN
+016800*    LOG THE END OF THE WHOLE JOB TO THE SHARED AUDIT.LOG, SHOW
+016900*    THE OPERATOR A ONE-LINE SUMMARY, AND CLOSE THE LOG.
+017000******************************************************************
+017100 9000-TERMINATE-RTN.
+017200     MOVE 'END  ' TO WS-AUDIT-EVENT.
+017300     MOVE WS-STEPS-RUN TO WS-AUDIT-REC-EDIT.
+017400     IF JOB-OK
+017500         MOVE 'COMPLETE' TO WS-AUDIT-STATUS
+017600         DISPLAY "NIGHTLY-RUN COMPLETE - " WS-STEPS-RUN
+017700             " STEPS RUN"
+017800     ELSE
+017900         MOVE 'FAILED' TO WS-AUDIT-STATUS
+018000         DISPLAY "NIGHTLY-RUN STOPPED - FAILED AT STEP "
+018100             WS-FAILED-STEP-NUM
+018200     END-IF.
+018300     PERFORM 1100-WRITE-AUDIT-LINE-RTN.
+018400     CLOSE AUDIT-FILE.
+018500
+018600 END PROGRAM NIGHTLY-RUN.
