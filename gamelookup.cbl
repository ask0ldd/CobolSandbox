@@ -0,0 +1,94 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GAMELOOKUP.
+000300 AUTHOR. D-L-HAGGARD.
+000400 INSTALLATION. CATALOG-SYSTEMS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ----------------------------------------------------------
+001000*    DATE        INIT  DESCRIPTION
+001100*    08/09/2026  DLH   ORIGINAL -- CALLABLE GAME CATALOG LOOKUP,
+001200*                      BUILT AROUND THE SAME GAMEREC LAYOUT USED
+001300*                      BY READ-FILE, WRITE-FILE AND GAMEINQ. ANY
+001400*                      PROGRAM CAN CALL THIS WITH AN ID-GAME AND
+001500*                      GET BACK THE TITLE, DATE AND NOTE (OR A
+001600*                      NOT-FOUND FLAG) WITHOUT DUPLICATING ITS
+001700*                      OWN COPY OF THE FILE-HANDLING LOGIC. OPENS
+001800*                      AND CLOSES THE CATALOG ON EVERY CALL SO
+001900*                      THE CALLER DOESN'T HAVE TO MANAGE FILE
+002000*                      STATE BETWEEN CALLS.
+002100******************************************************************
+002200
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT IN-FILE ASSIGN TO 'GAMES.TXT'
+002700         ORGANIZATION IS INDEXED
+002800         ACCESS MODE IS RANDOM
+002900         RECORD KEY IS ID-GAME
+003000         FILE STATUS IS WS-IN-FILE-STATUS.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  IN-FILE.
+003500 COPY GAMEREC.
+003600
+003700 WORKING-STORAGE SECTION.
+003800 01  WS-IN-FILE-STATUS        PIC X(02) VALUE "00".
+003900
+004000 LINKAGE SECTION.
+004100 01  LKUP-ID-GAME             PIC 99.
+004200 01  LKUP-RESULT-FIELDS.
+004300     05 LKUP-TITLE-GAME       PIC X(40).
+004400     05 LKUP-DATE-GAME        PIC X(10).
+004500     05 LKUP-NOTE-GAME        PIC 99.
+004600 01  LKUP-FOUND-SWITCH        PIC X.
+004700     88 LKUP-FOUND                     VALUE "Y".
+004800     88 LKUP-NOT-FOUND                 VALUE "N".
+004900
+005000 PROCEDURE DIVISION USING LKUP-ID-GAME LKUP-RESULT-FIELDS
+005100         LKUP-FOUND-SWITCH.
+005200
+005300 0000-MAINLINE.
+005400     PERFORM 1000-INITIALIZE-RTN.
+005500     PERFORM 2000-LOOKUP-RTN.
+005600     PERFORM 9000-TERMINATE-RTN.
+005700     GOBACK.
+005800
+005900******************************************************************
+006000*    1000-INITIALIZE-RTN
+006100*    OPEN THE CATALOG FOR DIRECT (RANDOM) ACCESS BY ID-GAME AND
+006200*    CLEAR THE RESULT FIELDS SO A NOT-FOUND RETURN NEVER CARRIES
+006300*    A PRIOR CALL'S DATA BACK TO THE CALLER.
+006400******************************************************************
+006500 1000-INITIALIZE-RTN.
+006600     MOVE SPACES TO LKUP-RESULT-FIELDS.
+006700     MOVE "N" TO LKUP-FOUND-SWITCH.
+006800     OPEN INPUT IN-FILE.
+006900
+007000******************************************************************
+007100*    2000-LOOKUP-RTN
+007200*    READ THE CATALOG DIRECTLY BY THE REQUESTED ID-GAME AND
+007300*    RETURN THE MATCHING FIELDS, OR LEAVE THE NOT-FOUND FLAG SET.
+007400******************************************************************
+007500 2000-LOOKUP-RTN.
+007600     MOVE LKUP-ID-GAME TO ID-GAME.
+007700     READ IN-FILE
+007800         INVALID KEY
+007900             SET LKUP-NOT-FOUND TO TRUE
+008000         NOT INVALID KEY
+008100             MOVE TITLE-GAME TO LKUP-TITLE-GAME
+008200             MOVE DATE-GAME TO LKUP-DATE-GAME
+008300             MOVE NOTE-GAME TO LKUP-NOTE-GAME
+008400             SET LKUP-FOUND TO TRUE
+008500     END-READ.
+008600
+008700******************************************************************
+008800*    9000-TERMINATE-RTN
+008900*    CLOSE THE CATALOG.
+009000******************************************************************
+009100 9000-TERMINATE-RTN.
+009200     CLOSE IN-FILE.
+009300
+009400 END PROGRAM GAMELOOKUP.
