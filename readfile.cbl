@@ -1,75 +1,1173 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. READ-FILE.
-          
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT IN-FILE ASSIGN TO 'GAMES.TXT'
-           ORGANIZATION IS LINE SEQUENTIAL.       
-          
-       DATA DIVISION.
-       FILE SECTION.
-       FD IN-FILE.
-       01 IN-RECORD.
-           05 ID-GAME          PIC 99.
-           05 SPCS1            PIC X(2).
-           05 TITLE-GAME       PIC X(40).
-           05 DATE-GAME        PIC X(10).
-           05 SPCS2            PIC X(2).
-           05 NOTE-GAME        PIC 99.
-
-       WORKING-STORAGE SECTION.
-       01 SWITCHES.
-           05 EOF-SWITCH PIC X VALUE "N".
-
-       01 COUNTERS.
-           05 REC-COUNTER PIC 9(3) VALUE 0.
-       
-       PROCEDURE DIVISION.
-       
-       PERFORM 000-MAIN.
-       
-       000-MAIN.
-           PERFORM 100-INITIALIZE.
-           PERFORM 200-PROCESS-RECORDS UNTIL EOF-SWITCH = "Y".
-           PERFORM 400-TERMINATE.
-
-       100-INITIALIZE.
-
-           OPEN INPUT IN-FILE.
-
-       200-PROCESS-RECORDS.
-
-           READ IN-FILE
-               AT END
-                   MOVE "Y" TO EOF-SWITCH
-               NOT AT END
-                   COMPUTE REC-COUNTER = REC-COUNTER + 1
-                   PERFORM 300-DISPLAY-RECORD
-           END-READ.
-
-      *     IF EOF-SWITCH = "N"
-      *            DISPLAY "NEW RECORD"
-      *            DISPLAY "ID >>>>> " ID-GAME
-      *            DISPLAY "TITLE >>>>> " TITLE-GAME
-      *            DISPLAY "RELEASE DATE >>>>> " DATE-GAME
-      *            DISPLAY "NOTE >>>>> " NOTE-GAME
-      *            DISPLAY "   "
-      *     END-IF.
-
-       300-DISPLAY-RECORD.
-           DISPLAY "NEW RECORD".
-           DISPLAY "ID >>>>> " ID-GAME.
-           DISPLAY "TITLE >>>>> " TITLE-GAME.
-           DISPLAY "RELEASE DATE >>>>> " DATE-GAME.
-           DISPLAY "NOTE >>>>> " NOTE-GAME.
-           DISPLAY "   ".
-
-       400-TERMINATE.
-           DISPLAY "   ".
-           DISPLAY "END".
-           DISPLAY "N RECORDS >>>>> " REC-COUNTER.
-           CLOSE IN-FILE.
-
-       STOP RUN.
-       END PROGRAM READ-FILE.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. READ-FILE.
+000300 AUTHOR. D-L-HAGGARD.
+000400 INSTALLATION. CATALOG-SYSTEMS.
+000500 DATE-WRITTEN. 01/05/2024.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ----------------------------------------------------------
+001000*    DATE        INIT  DESCRIPTION
+001100*    01/05/2024  DLH   ORIGINAL CATALOG LISTING PROGRAM.
+001200*    08/09/2026  DLH   REPLACED THE RAW RECORD DUMP WITH A REAL
+001300*                      END-OF-RUN STATISTICS REPORT WRITTEN TO
+001400*                      GAMERPT.TXT (COUNT, AVERAGE, MIN/MAX AND
+001500*                      NOTE-BAND BREAKDOWN) INSTEAD OF THE
+001600*                      CONSOLE.
+001700*    08/09/2026  DLH   ADDED RECORD VALIDATION -- BAD DATES, OUT
+001710*                      OF RANGE NOTES AND BLANK TITLES NOW GO TO
+001720*                      GAMEREJ.TXT WITH A REASON INSTEAD OF
+001730*                      FLOWING INTO THE STATISTICS.
+001735*    08/09/2026  DLH   CONVERTED GAMES.TXT TO AN INDEXED FILE
+001736*                      KEYED ON ID-GAME (SEE ALSO GAMEINQ, THE
+001737*                      NEW DIRECT-LOOKUP PROGRAM). READ-FILE
+001738*                      STILL READS IT SEQUENTIALLY.
+001741*    08/09/2026  DLH   ADDED A DUPLICATE ID-GAME CHECK -- EVERY ID
+001742*                      SEEN IS REMEMBERED AND A REPEAT IS LISTED
+001743*                      ON THE END-OF-RUN REPORT WITH ITS RECORD
+001744*                      NUMBER.
+001745*    08/09/2026  DLH   LOGS A START AND END LINE TO THE SHARED
+001746*                      AUDIT.LOG ON EVERY RUN (PROGRAM NAME,
+001747*                      TIMESTAMP, RECORDS HANDLED, COMPLETION
+001748*                      STATUS).
+001749*    08/09/2026  DLH   CATALOG FILE NAME IS NOW AN OVERRIDABLE
+001750*                      WORKING-STORAGE ITEM INSTEAD OF A LITERAL --
+001751*                      THE OPERATOR CAN POINT A RUN AT A DIFFERENT
+001752*                      FILE (E.G. GAMES-TEST.TXT) WITHOUT RECOMPILING.
+001753*    08/09/2026  DLH   ADDED A SORT STEP (BY TITLE-GAME OR
+001754*                      DATE-GAME, OPERATOR'S CHOICE) AHEAD OF THE
+001755*                      USUAL VALIDATE/ACCUMULATE PASS, AND A
+001756*                      CONTROL-BREAK DETAIL REPORT THAT LISTS EACH
+001757*                      GAME UNDER ITS NOTE-GAME BAND WITH A
+001758*                      PER-BAND SUBTOTAL.
+001759*    08/09/2026  DLH   ADDED CHECKPOINT/RESTART -- REC-COUNTER AND
+001760*                      THE RUNNING STATISTICS ARE SAVED TO
+001761*                      CHECKPOINT.DAT EVERY 1000 RECORDS SO A RUN
+001762*                      KILLED PARTWAY THROUGH A LARGE CATALOG CAN
+001763*                      BE RESTARTED WITHOUT REDOING THE
+001764*                      VALIDATE/ACCUMULATE WORK ALREADY CHECKPOINTED.
+001740******************************************************************
+001800
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT IN-FILE ASSIGN TO DYNAMIC WS-IN-FILE-NAME
+002210         ORGANIZATION IS INDEXED
+002220         ACCESS MODE IS SEQUENTIAL
+002230         RECORD KEY IS ID-GAME.
+002400
+002500     SELECT REPORT-FILE ASSIGN TO 'GAMERPT.TXT'
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002610
+002620     SELECT REJECT-FILE ASSIGN TO 'GAMEREJ.TXT'
+002630         ORGANIZATION IS LINE SEQUENTIAL
+002635         FILE STATUS IS WS-REJECT-FILE-STATUS.
+002640
+002650     SELECT AUDIT-FILE ASSIGN TO 'AUDIT.LOG'
+002660         ORGANIZATION IS LINE SEQUENTIAL
+002670         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+002680
+002690     SELECT SORT-FILE ASSIGN TO 'SORTWK1'.
+002692
+002694     SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPOINT.DAT'
+002696         ORGANIZATION IS LINE SEQUENTIAL
+002698         FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+002699
+002699     SELECT SORT-WORK-FILE ASSIGN TO 'SORTWORK.DAT'
+002699         ORGANIZATION IS LINE SEQUENTIAL
+002699         FILE STATUS IS WS-SORT-WORK-FILE-STATUS.
+002699
+002701     SELECT CONTROL-TOTAL-FILE ASSIGN TO 'CTLTOTAL.DAT'
+002702         ORGANIZATION IS LINE SEQUENTIAL
+002703         FILE STATUS IS WS-CTL-FILE-STATUS.
+002700
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  IN-FILE.
+003100 COPY GAMEREC.
+003200
+003300 FD  REPORT-FILE.
+003400 01  REPORT-LINE             PIC X(80).
+003410
+003420 FD  REJECT-FILE.
+003430 01  REJECT-LINE             PIC X(120).
+003440
+003450 FD  AUDIT-FILE.
+003460 COPY AUDITLOG.
+003470
+003480 SD  SORT-FILE.
+003490 01  SORT-RECORD.
+003491     05 SRT-ID-GAME          PIC 99.
+003492     05 SRT-SPCS1            PIC X(02).
+003493     05 SRT-TITLE-GAME       PIC X(40).
+003494     05 SRT-DATE-GAME        PIC X(10).
+003495     05 SRT-SPCS2            PIC X(02).
+003496     05 SRT-NOTE-GAME        PIC 99.
+003497     05 SRT-SPCS3            PIC X(02).
+003498     05 SRT-PLATFORM-GAME    PIC X(10).
+003499     05 SRT-SPCS4            PIC X(02).
+003501     05 SRT-GENRE-GAME       PIC X(12).
+003502     05 SRT-SPCS5            PIC X(02).
+003503     05 SRT-PRICE-GAME       PIC 9(3)V99.
+003507     05 SRT-FILE-RECNO       PIC 9(5) COMP.
+003500
+003500 FD  SORT-WORK-FILE.
+003500 01  SORT-WORK-RECORD.
+003500     05 SWK-ID-GAME           PIC 99.
+003500     05 SWK-TITLE-GAME        PIC X(40).
+003500     05 SWK-DATE-GAME         PIC X(10).
+003500     05 SWK-NOTE-GAME         PIC 99.
+003500     05 SWK-PLATFORM-GAME     PIC X(10).
+003500     05 SWK-GENRE-GAME        PIC X(12).
+003500     05 SWK-PRICE-GAME        PIC 9(3)V99.
+003500     05 SWK-FILE-RECNO        PIC 9(5).
+003500
+003504 FD  CHECKPOINT-FILE.
+003505 01  CHECKPOINT-RECORD.
+003506     05 CKPT-REC-COUNTER      PIC 9(7).
+003507     05 CKPT-REJECT-COUNTER   PIC 9(7).
+003508     05 CKPT-NOTE-SUM         PIC 9(7).
+003509     05 CKPT-NOTE-MIN         PIC 99.
+003510     05 CKPT-NOTE-MAX         PIC 99.
+003511     05 CKPT-BAND-90-CNT      PIC 9(7).
+003512     05 CKPT-BAND-80-CNT      PIC 9(7).
+003513     05 CKPT-BAND-70-CNT      PIC 9(7).
+003514     05 CKPT-BAND-60-CNT      PIC 9(7).
+003515     05 CKPT-BAND-LOW-CNT     PIC 9(7).
+003516     05 CKPT-DUP-SEEN-TABLE   PIC X(100).
+003516     05 CKPT-DUP-LIST-COUNT   PIC 9(3).
+003516     05 CKPT-DUP-LIST-ENTRY OCCURS 50 TIMES
+003516            INDEXED BY WS-CKPT-DUP-IDX.
+003516         10 CKPT-DUP-LIST-RECNO PIC 9(5).
+003516         10 CKPT-DUP-LIST-ID    PIC 99.
+003517
+003518 FD  CONTROL-TOTAL-FILE.
+003519 01  CONTROL-TOTAL-RECORD.
+003520     05 CTL-REC-COUNT         PIC 9(7).
+003521     05 CTL-NOTE-SUM          PIC 9(7).
+003600 WORKING-STORAGE SECTION.
+003700 01  SWITCHES.
+003800     05 EOF-SWITCH            PIC X VALUE "N".
+003900        88 END-OF-FILE                 VALUE "Y".
+003905     05 WS-INPUT-EOF-SWITCH   PIC X VALUE "N".
+003908        88 INPUT-AT-EOF               VALUE "Y".
+003910     05 REC-VALID-SWITCH      PIC X VALUE "Y".
+003920        88 RECORD-IS-VALID             VALUE "Y".
+003930        88 RECORD-IS-INVALID           VALUE "N".
+003940     05 DATE-VALID-SWITCH     PIC X VALUE "Y".
+003950        88 DATE-IS-VALID              VALUE "Y".
+003960        88 DATE-IS-INVALID            VALUE "N".
+003970     05 WS-RESTART-SWITCH     PIC X VALUE "N".
+003980        88 RUN-IS-RESTARTED            VALUE "Y".
+003982     05 WS-SORT-WORK-SWITCH   PIC X VALUE "N".
+003984        88 SORT-WORK-AVAILABLE         VALUE "Y".
+003990     05 WS-CTL-FOUND-SWITCH   PIC X VALUE "N".
+003991        88 CTL-FOUND                   VALUE "Y".
+004000
+004100 01  COUNTERS.
+004200     05 REC-COUNTER           PIC 9(5) COMP VALUE 0.
+004205     05 WS-INPUT-FILE-RECNO   PIC 9(5) COMP VALUE 0.
+004207     05 WS-ORIG-FILE-RECNO    PIC 9(5) COMP VALUE 0.
+004210     05 REJECT-COUNTER        PIC 9(5) COMP VALUE 0.
+004300     05 NOTE-SUM              PIC 9(7) COMP VALUE 0.
+004400     05 NOTE-MIN              PIC 99 VALUE 99.
+004500     05 NOTE-MAX              PIC 99 VALUE 00.
+004600     05 BAND-90-CNT           PIC 9(5) COMP VALUE 0.
+004700     05 BAND-80-CNT           PIC 9(5) COMP VALUE 0.
+004800     05 BAND-70-CNT           PIC 9(5) COMP VALUE 0.
+004900     05 BAND-60-CNT           PIC 9(5) COMP VALUE 0.
+005000     05 BAND-LOW-CNT          PIC 9(5) COMP VALUE 0.
+005010
+005020 01  WS-VALIDATION-FIELDS.
+005030     05 WS-REJECT-REASON      PIC X(35) VALUE SPACES.
+005040     05 WS-DATE-MM            PIC 99.
+005050     05 WS-DATE-DD            PIC 99.
+005060     05 WS-DATE-YYYY          PIC 9(4).
+005070     05 WS-DATE-SEP1          PIC X.
+005080     05 WS-DATE-SEP2          PIC X.
+005090     05 WS-DATE-MONTH-DAYS    PIC 99.
+005092     05 WS-REM-4              PIC 9.
+005094     05 WS-REM-100            PIC 99.
+005096     05 WS-REM-400            PIC 9(3).
+005098     05 WS-QUOT               PIC 9(4).
+005099     05 WS-RESTART-COUNT      PIC 9(7) COMP VALUE 0.
+005101     05 WS-CKPT-QUOT          PIC 9(7) COMP VALUE 0.
+005103     05 WS-CKPT-REM           PIC 9(7) COMP VALUE 0.
+005105     05 WS-REJECT-FILE-STATUS PIC X(02) VALUE "00".
+005107     05 WS-CHECKPOINT-FILE-STATUS PIC X(02) VALUE "00".
+005108     05 WS-CTL-FILE-STATUS    PIC X(02) VALUE "00".
+005109     05 WS-SORT-WORK-FILE-STATUS PIC X(02) VALUE "00".
+005100
+005102 01  WS-DUP-SEEN-TABLE.
+005104     05 WS-DUP-SEEN-ENTRY OCCURS 100 TIMES PIC X VALUE 'N'.
+005106
+005108 01  WS-DUP-LIST-COUNT        PIC 9(3) COMP VALUE 0.
+005110 01  WS-DUP-LIST.
+005112     05 WS-DUP-LIST-ENTRY OCCURS 50 TIMES
+005114            INDEXED BY WS-DUP-LIST-IDX.
+005116         10 WS-DUP-LIST-RECNO PIC 9(5) COMP.
+005118         10 WS-DUP-LIST-ID    PIC 99.
+005120
+005200 01  WS-REPORT-FIELDS.
+005300     05 WS-NOTE-AVG           PIC 9(3)V99 VALUE 0.
+005400     05 WS-EDIT-COUNT         PIC ZZZ,ZZ9.
+005500     05 WS-EDIT-AVG           PIC ZZ9.99.
+005600     05 WS-EDIT-NOTE          PIC Z9.
+005610
+005620 01  WS-AUDIT-FIELDS.
+005630     05 WS-AUDIT-FILE-STATUS  PIC X(02) VALUE "00".
+005640     05 WS-AUDIT-EVENT        PIC X(05) VALUE SPACES.
+005650     05 WS-AUDIT-STATUS       PIC X(10) VALUE SPACES.
+005660     05 WS-AUDIT-REC-EDIT     PIC Z(6)9.
+005670
+005680 01  WS-AUDIT-DATE-GROUP.
+005690     05 WS-AUDIT-YYYY         PIC 9(4).
+005700     05 WS-AUDIT-MM           PIC 99.
+005710     05 WS-AUDIT-DD           PIC 99.
+005720
+005730 01  WS-AUDIT-TIME-GROUP.
+005740     05 WS-AUDIT-HH           PIC 99.
+005750     05 WS-AUDIT-MIN          PIC 99.
+005760     05 WS-AUDIT-SS           PIC 99.
+005770     05 WS-AUDIT-HS           PIC 99.
+005700
+005780 01  WS-FILE-NAME-OVERRIDES.
+005790     05 WS-IN-FILE-NAME       PIC X(20) VALUE 'GAMES.TXT'.
+005795
+005796 01  WS-SORT-KEY-SWITCH       PIC X VALUE 'T'.
+005797     88 SORT-BY-TITLE                  VALUE 'T'.
+005798     88 SORT-BY-DATE                   VALUE 'D'.
+005799
+005801 01  WS-BAND-COUNT            PIC 9(3) COMP VALUE 0.
+005802 01  WS-BAND-TABLE.
+005803     05 WS-BAND-ENTRY OCCURS 200 TIMES
+005804            INDEXED BY WS-BAND-IDX.
+005805         10 WS-BAND-ID        PIC 99.
+005806         10 WS-BAND-TITLE     PIC X(40).
+005807         10 WS-BAND-NOTE      PIC 99.
+005808         10 WS-BAND-CODE      PIC X.
+005809
+005811 01  WS-BAND-DETAIL-FIELDS.
+005812     05 WS-TARGET-BAND-CODE   PIC X.
+005813     05 WS-TARGET-BAND-TITLE  PIC X(22).
+005814     05 WS-BAND-DETAIL-COUNT  PIC 9(5) COMP VALUE 0.
+005815
+005800 PROCEDURE DIVISION.
+005900
+006000 0000-MAINLINE.
+006100     PERFORM 1000-INITIALIZE-RTN.
+006200     PERFORM 2000-SORT-AND-PROCESS-RTN.
+006400     PERFORM 8000-WRITE-REPORT-RTN.
+006500     PERFORM 9000-TERMINATE-RTN.
+006600     STOP RUN.
+006700
+006800******************************************************************
+006900*    1000-INITIALIZE-RTN
+007000*    OPEN THE CATALOG INPUT FILE AND THE STATISTICS REPORT FILE.
+007100******************************************************************
+007200 1000-INITIALIZE-RTN.
+007250     DISPLAY "ENTER CATALOG FILE NAME (BLANK = GAMES.TXT) : ".
+007260     ACCEPT WS-IN-FILE-NAME.
+007270     IF WS-IN-FILE-NAME = SPACES
+007280         MOVE 'GAMES.TXT' TO WS-IN-FILE-NAME
+007290     END-IF.
+007292     DISPLAY "SORT REPORT BY (T)ITLE OR (D)ATE : ".
+007294     ACCEPT WS-SORT-KEY-SWITCH.
+007296     IF NOT SORT-BY-DATE
+007298         SET SORT-BY-TITLE TO TRUE
+007299     END-IF.
+007301     PERFORM 1050-CHECK-RESTART-RTN.
+007400     OPEN OUTPUT REPORT-FILE.
+007405     IF RUN-IS-RESTARTED
+007406         OPEN EXTEND REJECT-FILE
+007407     ELSE
+007408         OPEN OUTPUT REJECT-FILE
+007409     END-IF.
+007410     IF WS-REJECT-FILE-STATUS NOT = "00"
+007411         OPEN OUTPUT REJECT-FILE
+007412     END-IF.
+007420     OPEN EXTEND AUDIT-FILE.
+007430     IF WS-AUDIT-FILE-STATUS NOT = "00"
+007440         OPEN OUTPUT AUDIT-FILE
+007450     END-IF.
+007460     MOVE 'START' TO WS-AUDIT-EVENT.
+007470     MOVE SPACES TO WS-AUDIT-STATUS.
+007480     MOVE REC-COUNTER TO WS-AUDIT-REC-EDIT.
+007490     PERFORM 1060-WRITE-AUDIT-LINE-RTN.
+007500
+007501******************************************************************
+007502*    1050-CHECK-RESTART-RTN
+007503*    LOOK FOR A CHECKPOINT LEFT BY A PRIOR RUN THAT DIDN'T FINISH.
+007504*    IF ONE EXISTS WITH A NONZERO RECORD COUNT, RESTORE THE
+007505*    RUNNING STATISTICS AND THE DUPLICATE-SEEN TABLE FROM IT SO
+007506*    THIS RUN PICKS UP WHERE THE LAST ONE LEFT OFF.
+007507******************************************************************
+007508 1050-CHECK-RESTART-RTN.
+007509     MOVE "N" TO WS-RESTART-SWITCH.
+007510     MOVE 0 TO WS-RESTART-COUNT.
+007511     OPEN INPUT CHECKPOINT-FILE.
+007512     IF WS-CHECKPOINT-FILE-STATUS = "00"
+007513         READ CHECKPOINT-FILE
+007514             AT END
+007515                 CONTINUE
+007516             NOT AT END
+007517                 PERFORM 1055-RESTORE-CHECKPOINT-RTN
+007518         END-READ
+007519         CLOSE CHECKPOINT-FILE
+007520     END-IF.
+007520     IF RUN-IS-RESTARTED
+007520         OPEN INPUT SORT-WORK-FILE
+007520         IF WS-SORT-WORK-FILE-STATUS = "00"
+007520             MOVE "Y" TO WS-SORT-WORK-SWITCH
+007520             CLOSE SORT-WORK-FILE
+007520         END-IF
+007520     END-IF.
+007521
+007522******************************************************************
+007523*    1055-RESTORE-CHECKPOINT-RTN
+007524*    COPY A NONZERO CHECKPOINT RECORD'S FIELDS BACK INTO THE
+007525*    RUNNING COUNTERS AND THE DUPLICATE-SEEN TABLE.
+007526******************************************************************
+007527 1055-RESTORE-CHECKPOINT-RTN.
+007528     IF CKPT-REC-COUNTER > 0
+007529         MOVE "Y" TO WS-RESTART-SWITCH
+007530         MOVE CKPT-REC-COUNTER TO WS-RESTART-COUNT
+007531         MOVE CKPT-REJECT-COUNTER TO REJECT-COUNTER
+007532         MOVE CKPT-NOTE-SUM TO NOTE-SUM
+007533         MOVE CKPT-NOTE-MIN TO NOTE-MIN
+007534         MOVE CKPT-NOTE-MAX TO NOTE-MAX
+007535         MOVE CKPT-BAND-90-CNT TO BAND-90-CNT
+007536         MOVE CKPT-BAND-80-CNT TO BAND-80-CNT
+007537         MOVE CKPT-BAND-70-CNT TO BAND-70-CNT
+007538         MOVE CKPT-BAND-60-CNT TO BAND-60-CNT
+007539         MOVE CKPT-BAND-LOW-CNT TO BAND-LOW-CNT
+007540         MOVE CKPT-DUP-SEEN-TABLE TO WS-DUP-SEEN-TABLE
+007540         MOVE CKPT-DUP-LIST-COUNT TO WS-DUP-LIST-COUNT
+007540         PERFORM 1056-RESTORE-ONE-DUP-RTN
+007540             VARYING WS-DUP-LIST-IDX FROM 1 BY 1
+007540             UNTIL WS-DUP-LIST-IDX > WS-DUP-LIST-COUNT
+007541         DISPLAY "RESUMING FROM CHECKPOINT AFTER RECORD "
+007542             WS-RESTART-COUNT
+007543     END-IF.
+007544
+007545******************************************************************
+007546*    1056-RESTORE-ONE-DUP-RTN
+007547*    COPY ONE CHECKPOINTED DUPLICATE-LIST ENTRY BACK INTO THE
+007548*    WORKING DUPLICATE LIST.
+007549******************************************************************
+007545 1056-RESTORE-ONE-DUP-RTN.
+007545     SET WS-CKPT-DUP-IDX TO WS-DUP-LIST-IDX.
+007546     MOVE CKPT-DUP-LIST-RECNO(WS-CKPT-DUP-IDX)
+007547         TO WS-DUP-LIST-RECNO(WS-DUP-LIST-IDX).
+007548     MOVE CKPT-DUP-LIST-ID(WS-CKPT-DUP-IDX)
+007549         TO WS-DUP-LIST-ID(WS-DUP-LIST-IDX).
+007510******************************************************************
+007520*    1060-WRITE-AUDIT-LINE-RTN
+007530*    FORMAT AND WRITE ONE LINE TO THE SHARED AUDIT.LOG -- PROGRAM
+007540*    NAME, EVENT (START/END), TIMESTAMP, RECORDS HANDLED AND
+007550*    COMPLETION STATUS.
+007560******************************************************************
+007570 1060-WRITE-AUDIT-LINE-RTN.
+007580     ACCEPT WS-AUDIT-DATE-GROUP FROM DATE YYYYMMDD.
+007590     ACCEPT WS-AUDIT-TIME-GROUP FROM TIME.
+007600     MOVE SPACES TO AUDIT-LINE.
+007610     STRING 'PGM=READ-FILE  EVENT=' DELIMITED BY SIZE
+007620         WS-AUDIT-EVENT DELIMITED BY SIZE
+007630         '  TS=' DELIMITED BY SIZE
+007640         WS-AUDIT-YYYY DELIMITED BY SIZE
+007650         '-' DELIMITED BY SIZE
+007660         WS-AUDIT-MM DELIMITED BY SIZE
+007670         '-' DELIMITED BY SIZE
+007680         WS-AUDIT-DD DELIMITED BY SIZE
+007690         ' ' DELIMITED BY SIZE
+007700         WS-AUDIT-HH DELIMITED BY SIZE
+007710         ':' DELIMITED BY SIZE
+007720         WS-AUDIT-MIN DELIMITED BY SIZE
+007730         ':' DELIMITED BY SIZE
+007740         WS-AUDIT-SS DELIMITED BY SIZE
+007750         '  RECS=' DELIMITED BY SIZE
+007760         WS-AUDIT-REC-EDIT DELIMITED BY SIZE
+007770         '  STATUS=' DELIMITED BY SIZE
+007780         WS-AUDIT-STATUS DELIMITED BY SIZE
+007790         INTO AUDIT-LINE.
+007800     WRITE AUDIT-LINE.
+007810
+007600******************************************************************
+007700*    2000-SORT-AND-PROCESS-RTN
+007800*    SORT THE CATALOG INTO TITLE OR DATE ORDER (OPERATOR'S CHOICE
+007801*    FROM 1000-INITIALIZE-RTN) AND DRIVE THE USUAL VALIDATE /
+007802*    ACCUMULATE PASS OVER THE SORTED RECORDS FROM AN OUTPUT
+007803*    PROCEDURE. SORT KEYS MUST BE COMPILE-TIME FIXED, SO THE
+007804*    RUNTIME CHOICE IS MADE BY BRANCHING TO ONE OF TWO COMPLETE
+007805*    SORT STATEMENTS RATHER THAN A VARIABLE KEY. IF THIS IS A
+007806*    RESTARTED RUN AND SORTWORK.DAT FROM THE ORIGINAL SORT IS
+007807*    STILL ON HAND, THE SORT ITSELF (AND THE FULL READ OF
+007808*    GAMES.TXT THAT FEEDS IT) IS SKIPPED ENTIRELY -- THE SORTED
+007809*    ORDER IS REPLAYED STRAIGHT OFF SORTWORK.DAT INSTEAD.
+007900******************************************************************
+008000 2000-SORT-AND-PROCESS-RTN.
+008005     IF SORT-WORK-AVAILABLE
+008006         PERFORM 2005-REPLAY-SORT-WORK-RTN
+008007     ELSE
+008010         IF SORT-BY-DATE
+008020             SORT SORT-FILE
+008030                 ON ASCENDING KEY SRT-DATE-GAME
+008040                 INPUT PROCEDURE IS 2010-SUPPLY-SORT-INPUT-RTN
+008050                 OUTPUT PROCEDURE IS 2050-PROCESS-SORTED-RTN
+008060         ELSE
+008070             SORT SORT-FILE
+008080                 ON ASCENDING KEY SRT-TITLE-GAME
+008090                 INPUT PROCEDURE IS 2010-SUPPLY-SORT-INPUT-RTN
+008095                 OUTPUT PROCEDURE IS 2050-PROCESS-SORTED-RTN
+008096         END-IF
+008098     END-IF.
+008099
+008099******************************************************************
+008099*    2005-REPLAY-SORT-WORK-RTN
+008099*    REPLAY A PRIOR RUN'S SORTED ORDER OFF SORTWORK.DAT INSTEAD OF
+008099*    RE-READING GAMES.TXT AND RE-SORTING IT -- THE POINT OF A
+008099*    RESTART ON A VERY LARGE CATALOG IS TO SKIP THIS COST, NOT
+008099*    JUST THE VALIDATE/ACCUMULATE WORK DOWNSTREAM OF IT.
+008099******************************************************************
+008099 2005-REPLAY-SORT-WORK-RTN.
+008099     MOVE "N" TO EOF-SWITCH.
+008099     OPEN INPUT SORT-WORK-FILE.
+008099     PERFORM 2006-REPLAY-ONE-RTN UNTIL END-OF-FILE.
+008099     CLOSE SORT-WORK-FILE.
+008099
+008099******************************************************************
+008099*    2006-REPLAY-ONE-RTN
+008099*    READ ONE SAVED SORT-ORDER RECORD AND HAND IT OFF FOR
+008099*    PROCESSING THE SAME WAY A FRESHLY SORTED RECORD WOULD BE.
+008099******************************************************************
+008099 2006-REPLAY-ONE-RTN.
+008099     READ SORT-WORK-FILE
+008099         AT END
+008099             MOVE "Y" TO EOF-SWITCH
+008099         NOT AT END
+008099             MOVE SWK-ID-GAME TO SRT-ID-GAME
+008099             MOVE SWK-TITLE-GAME TO SRT-TITLE-GAME
+008099             MOVE SWK-DATE-GAME TO SRT-DATE-GAME
+008099             MOVE SWK-NOTE-GAME TO SRT-NOTE-GAME
+008099             MOVE SWK-PLATFORM-GAME TO SRT-PLATFORM-GAME
+008099             MOVE SWK-GENRE-GAME TO SRT-GENRE-GAME
+008099             MOVE SWK-PRICE-GAME TO SRT-PRICE-GAME
+008099             MOVE SWK-FILE-RECNO TO SRT-FILE-RECNO
+008099             PERFORM 2060-HANDLE-SORTED-RECORD-RTN
+008099     END-READ.
+008099
+008098******************************************************************
+008099*    2050-PROCESS-SORTED-RTN
+008100*    RETURN SORTED RECORDS ONE AT A TIME UNTIL THE SORT FILE IS
+008101*    EXHAUSTED, SAVING EACH ONE TO SORTWORK.DAT AS IT GOES BY SO A
+008101*    RUN THAT DIES PARTWAY THROUGH CAN BE RESTARTED WITHOUT
+008101*    REPEATING THE SORT.
+008102******************************************************************
+008103 2050-PROCESS-SORTED-RTN.
+008104     MOVE "N" TO EOF-SWITCH.
+008104     OPEN OUTPUT SORT-WORK-FILE.
+008105     PERFORM 2055-RETURN-ONE-RTN UNTIL END-OF-FILE.
+008105     CLOSE SORT-WORK-FILE.
+008106
+008107******************************************************************
+008108*    2055-RETURN-ONE-RTN
+008109*    RETURN ONE SORTED RECORD, SAVE IT TO SORTWORK.DAT, AND HAND
+008109*    IT OFF FOR PROCESSING.
+008110******************************************************************
+008111 2055-RETURN-ONE-RTN.
+008112     RETURN SORT-FILE
+008113         AT END
+008114             MOVE "Y" TO EOF-SWITCH
+008115         NOT AT END
+008115             PERFORM 2057-SAVE-SORT-WORK-RTN
+008116             PERFORM 2060-HANDLE-SORTED-RECORD-RTN
+008117     END-RETURN.
+008118
+008118******************************************************************
+008118*    2057-SAVE-SORT-WORK-RTN
+008118*    COPY THE RECORD JUST RETURNED FROM THE SORT INTO SORTWORK.DAT
+008118*    SO A RESTARTED RUN CAN REPLAY THE SORTED ORDER INSTEAD OF
+008118*    REDOING THE SORT.
+008118******************************************************************
+008118 2057-SAVE-SORT-WORK-RTN.
+008118     MOVE SRT-ID-GAME TO SWK-ID-GAME.
+008118     MOVE SRT-TITLE-GAME TO SWK-TITLE-GAME.
+008118     MOVE SRT-DATE-GAME TO SWK-DATE-GAME.
+008118     MOVE SRT-NOTE-GAME TO SWK-NOTE-GAME.
+008118     MOVE SRT-PLATFORM-GAME TO SWK-PLATFORM-GAME.
+008118     MOVE SRT-GENRE-GAME TO SWK-GENRE-GAME.
+008118     MOVE SRT-PRICE-GAME TO SWK-PRICE-GAME.
+008118     MOVE SRT-FILE-RECNO TO SWK-FILE-RECNO.
+008118     WRITE SORT-WORK-RECORD.
+008119
+008119******************************************************************
+008120*    2060-HANDLE-SORTED-RECORD-RTN
+008121*    MOVE ONE SORTED RECORD BACK INTO GAME-RECORD'S OWN FIELDS AND
+008122*    RUN IT THROUGH THE SAME DUPLICATE CHECK, VALIDATION AND
+008123*    ACCUMULATION PARAGRAPHS USED BEFORE THE SORT STEP WAS ADDED.
+008124******************************************************************
+008125 2060-HANDLE-SORTED-RECORD-RTN.
+008126     MOVE SRT-ID-GAME TO ID-GAME.
+008127     MOVE SRT-TITLE-GAME TO TITLE-GAME.
+008128     MOVE SRT-DATE-GAME TO DATE-GAME.
+008129     MOVE SRT-NOTE-GAME TO NOTE-GAME.
+008130     MOVE SRT-PLATFORM-GAME TO PLATFORM-GAME.
+008131     MOVE SRT-GENRE-GAME TO GENRE-GAME.
+008132     MOVE SRT-PRICE-GAME TO PRICE-GAME.
+008133     MOVE SRT-FILE-RECNO TO WS-ORIG-FILE-RECNO.
+008134     ADD 1 TO REC-COUNTER.
+008135     IF REC-COUNTER > WS-RESTART-COUNT
+008136         PERFORM 2120-CHECK-DUPLICATE-RTN
+008137         PERFORM 2100-VALIDATE-RECORD-RTN
+008138         IF RECORD-IS-VALID
+008139             PERFORM 2200-ACCUMULATE-STATS-RTN
+008140         ELSE
+008141             ADD 1 TO REJECT-COUNTER
+008142             PERFORM 2300-WRITE-REJECT-RTN
+008143         END-IF
+008144         PERFORM 2270-CHECKPOINT-IF-DUE-RTN
+008145     END-IF.
+008146
+008147******************************************************************
+008148*    2270-CHECKPOINT-IF-DUE-RTN
+008149*    EVERY 1000 RECORDS, SAVE THE RUNNING STATISTICS SO A RUN
+008150*    KILLED PARTWAY THROUGH A LARGE CATALOG CAN BE RESUMED
+008151*    WITHOUT REDOING THE VALIDATE/ACCUMULATE WORK ALREADY
+008152*    CHECKPOINTED.
+008153******************************************************************
+008154 2270-CHECKPOINT-IF-DUE-RTN.
+008155     DIVIDE REC-COUNTER BY 1000 GIVING WS-CKPT-QUOT
+008156         REMAINDER WS-CKPT-REM.
+008157     IF WS-CKPT-REM = 0
+008158         PERFORM 2280-WRITE-CHECKPOINT-RTN
+008159     END-IF.
+008160
+008161******************************************************************
+008162*    2280-WRITE-CHECKPOINT-RTN
+008163*    WRITE THE CURRENT RUNNING STATISTICS AND THE DUPLICATE-SEEN
+008164*    TABLE OUT TO CHECKPOINT.DAT.
+008165******************************************************************
+008166 2280-WRITE-CHECKPOINT-RTN.
+008167     MOVE REC-COUNTER TO CKPT-REC-COUNTER.
+008168     MOVE REJECT-COUNTER TO CKPT-REJECT-COUNTER.
+008169     MOVE NOTE-SUM TO CKPT-NOTE-SUM.
+008170     MOVE NOTE-MIN TO CKPT-NOTE-MIN.
+008171     MOVE NOTE-MAX TO CKPT-NOTE-MAX.
+008172     MOVE BAND-90-CNT TO CKPT-BAND-90-CNT.
+008173     MOVE BAND-80-CNT TO CKPT-BAND-80-CNT.
+008174     MOVE BAND-70-CNT TO CKPT-BAND-70-CNT.
+008175     MOVE BAND-60-CNT TO CKPT-BAND-60-CNT.
+008176     MOVE BAND-LOW-CNT TO CKPT-BAND-LOW-CNT.
+008177     MOVE WS-DUP-SEEN-TABLE TO CKPT-DUP-SEEN-TABLE.
+008177     MOVE WS-DUP-LIST-COUNT TO CKPT-DUP-LIST-COUNT.
+008177     PERFORM 2285-SAVE-ONE-DUP-RTN
+008177         VARYING WS-DUP-LIST-IDX FROM 1 BY 1
+008177         UNTIL WS-DUP-LIST-IDX > WS-DUP-LIST-COUNT.
+008178     OPEN OUTPUT CHECKPOINT-FILE.
+008179     WRITE CHECKPOINT-RECORD.
+008180     CLOSE CHECKPOINT-FILE.
+008181
+008191******************************************************************
+008201*    2010-SUPPLY-SORT-INPUT-RTN
+008211*    OPEN THE CATALOG AND RELEASE EACH RECORD TO THE SORT ONE AT
+008221*    A TIME SO 2020-RELEASE-ONE-RTN CAN STAMP THE RECORD'S
+008231*    ORIGINAL POSITION IN GAMES.TXT ONTO THE SORT RECORD BEFORE
+008241*    THE SORT REORDERS IT.
+008251******************************************************************
+008261 2010-SUPPLY-SORT-INPUT-RTN.
+008271     MOVE "N" TO WS-INPUT-EOF-SWITCH.
+008281     MOVE 0 TO WS-INPUT-FILE-RECNO.
+008291     OPEN INPUT IN-FILE.
+008301     PERFORM 2020-RELEASE-ONE-RTN UNTIL INPUT-AT-EOF.
+008311     CLOSE IN-FILE.
+008321
+008331******************************************************************
+008341*    2020-RELEASE-ONE-RTN
+008351*    READ ONE CATALOG RECORD, STAMP ITS ORIGINAL FILE POSITION
+008361*    ONTO THE SORT RECORD, AND RELEASE IT TO THE SORT.
+008371******************************************************************
+008381 2020-RELEASE-ONE-RTN.
+008391     READ IN-FILE
+008401         AT END
+008411             MOVE "Y" TO WS-INPUT-EOF-SWITCH
+008421         NOT AT END
+008431             ADD 1 TO WS-INPUT-FILE-RECNO
+008441             MOVE ID-GAME TO SRT-ID-GAME
+008451             MOVE TITLE-GAME TO SRT-TITLE-GAME
+008461             MOVE DATE-GAME TO SRT-DATE-GAME
+008471             MOVE NOTE-GAME TO SRT-NOTE-GAME
+008481             MOVE PLATFORM-GAME TO SRT-PLATFORM-GAME
+008491             MOVE GENRE-GAME TO SRT-GENRE-GAME
+008501             MOVE PRICE-GAME TO SRT-PRICE-GAME
+008511             MOVE WS-INPUT-FILE-RECNO TO SRT-FILE-RECNO
+008521             RELEASE SORT-RECORD
+008531     END-READ.
+008540
+008550******************************************************************
+008560*    2285-SAVE-ONE-DUP-RTN
+008570*    COPY ONE DUPLICATE-LIST ENTRY INTO THE MATCHING CHECKPOINT
+008580*    TABLE ENTRY SO A RESTARTED RUN'S FINAL REPORT STILL SHOWS
+008590*    DUPLICATES DETECTED BEFORE THE LAST CHECKPOINT.
+008600******************************************************************
+008610 2285-SAVE-ONE-DUP-RTN.
+008615     SET WS-CKPT-DUP-IDX TO WS-DUP-LIST-IDX.
+008620     MOVE WS-DUP-LIST-RECNO(WS-DUP-LIST-IDX)
+008630         TO CKPT-DUP-LIST-RECNO(WS-CKPT-DUP-IDX).
+008640     MOVE WS-DUP-LIST-ID(WS-DUP-LIST-IDX)
+008650         TO CKPT-DUP-LIST-ID(WS-CKPT-DUP-IDX).
+008801
+008810******************************************************************
+008820*    2100-VALIDATE-RECORD-RTN
+008830*    EDIT ONE INCOMING RECORD -- BLANK TITLE, A NOTE-GAME OUT OF
+008840*    RANGE, OR A RELEASE DATE THAT ISN'T A REAL CALENDAR DATE ALL
+008850*    FAIL THE RECORD AND SET THE REJECT REASON.
+008860******************************************************************
+008870 2100-VALIDATE-RECORD-RTN.
+008880     SET RECORD-IS-VALID TO TRUE.
+008890     MOVE SPACES TO WS-REJECT-REASON.
+008900     IF TITLE-GAME = SPACES
+008910         SET RECORD-IS-INVALID TO TRUE
+008920         MOVE 'BLANK TITLE' TO WS-REJECT-REASON
+008930     END-IF.
+008940     IF RECORD-IS-VALID
+008950         IF NOTE-GAME IS NOT NUMERIC
+008960             OR NOTE-GAME = 00
+008970             SET RECORD-IS-INVALID TO TRUE
+008980             MOVE 'NOTE-GAME OUT OF RANGE' TO WS-REJECT-REASON
+008990         END-IF
+009000     END-IF.
+009010     IF RECORD-IS-VALID
+009020         PERFORM 2150-VALIDATE-DATE-RTN
+009030         IF DATE-IS-INVALID
+009040             SET RECORD-IS-INVALID TO TRUE
+009050             MOVE 'INVALID RELEASE DATE' TO WS-REJECT-REASON
+009060         END-IF
+009070     END-IF.
+009080
+009082******************************************************************
+009083*    2120-CHECK-DUPLICATE-RTN
+009084*    REMEMBER EVERY ID-GAME SEEN SO FAR (DIRECT-INDEXED BY
+009085*    ID-GAME + 1 SINCE IT'S A SMALL PIC 99 DOMAIN) AND LIST ANY
+009086*    REPEAT ON THE END-OF-RUN REPORT.
+009087******************************************************************
+009088 2120-CHECK-DUPLICATE-RTN.
+009089     IF WS-DUP-SEEN-ENTRY(ID-GAME + 1) = 'Y'
+009089         IF WS-DUP-LIST-COUNT < 50
+009089             ADD 1 TO WS-DUP-LIST-COUNT
+009089             SET WS-DUP-LIST-IDX TO WS-DUP-LIST-COUNT
+009089             MOVE WS-ORIG-FILE-RECNO TO
+009089                 WS-DUP-LIST-RECNO(WS-DUP-LIST-IDX)
+009089             MOVE ID-GAME TO
+009089                 WS-DUP-LIST-ID(WS-DUP-LIST-IDX)
+009089         END-IF
+009089     ELSE
+009089         MOVE 'Y' TO WS-DUP-SEEN-ENTRY(ID-GAME + 1)
+009089     END-IF.
+009090
+009091******************************************************************
+009100*    2150-VALIDATE-DATE-RTN
+009110*    CHECK DATE-GAME IS A REAL CALENDAR DATE IN MM/DD/YYYY FORMAT.
+009120******************************************************************
+009130 2150-VALIDATE-DATE-RTN.
+009140     SET DATE-IS-VALID TO TRUE.
+009150     IF DATE-GAME(3:1) NOT = '/' OR DATE-GAME(6:1) NOT = '/'
+009160         SET DATE-IS-INVALID TO TRUE
+009170     ELSE
+009180         IF DATE-GAME(1:2) IS NOT NUMERIC
+009190             OR DATE-GAME(4:2) IS NOT NUMERIC
+009200             OR DATE-GAME(7:4) IS NOT NUMERIC
+009210             SET DATE-IS-INVALID TO TRUE
+009220         ELSE
+009230             MOVE DATE-GAME(1:2) TO WS-DATE-MM
+009240             MOVE DATE-GAME(4:2) TO WS-DATE-DD
+009250             MOVE DATE-GAME(7:4) TO WS-DATE-YYYY
+009260             IF WS-DATE-MM < 1 OR WS-DATE-MM > 12
+009270                 SET DATE-IS-INVALID TO TRUE
+009280             ELSE
+009290                 PERFORM 2160-VALIDATE-DAY-RTN
+009300             END-IF
+009310         END-IF
+009320     END-IF.
+009330
+009340******************************************************************
+009350*    2160-VALIDATE-DAY-RTN
+009360*    WORK OUT HOW MANY DAYS THE MONTH HAS (INCLUDING LEAP YEAR
+009370*    FEBRUARY) AND RANGE CHECK WS-DATE-DD AGAINST IT.
+009380******************************************************************
+009390 2160-VALIDATE-DAY-RTN.
+009400     EVALUATE WS-DATE-MM
+009410         WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+009420             MOVE 31 TO WS-DATE-MONTH-DAYS
+009430         WHEN 4 WHEN 6 WHEN 9 WHEN 11
+009440             MOVE 30 TO WS-DATE-MONTH-DAYS
+009450         WHEN 2
+009460             PERFORM 2170-CHECK-LEAP-YEAR-RTN
+009470     END-EVALUATE.
+009480     IF WS-DATE-DD < 1 OR WS-DATE-DD > WS-DATE-MONTH-DAYS
+009490         SET DATE-IS-INVALID TO TRUE
+009500     END-IF.
+009510
+009520******************************************************************
+009530*    2170-CHECK-LEAP-YEAR-RTN
+009540*    FEBRUARY HAS 29 DAYS WHEN WS-DATE-YYYY IS A LEAP YEAR.
+009550******************************************************************
+009560 2170-CHECK-LEAP-YEAR-RTN.
+009570     DIVIDE WS-DATE-YYYY BY 4 GIVING WS-QUOT REMAINDER WS-REM-4.
+009580     DIVIDE WS-DATE-YYYY BY 100 GIVING WS-QUOT
+009582         REMAINDER WS-REM-100.
+009590     DIVIDE WS-DATE-YYYY BY 400 GIVING WS-QUOT
+009592         REMAINDER WS-REM-400.
+009600     IF WS-REM-4 = 0 AND (WS-REM-100 NOT = 0 OR WS-REM-400 = 0)
+009610         MOVE 29 TO WS-DATE-MONTH-DAYS
+009620     ELSE
+009630         MOVE 28 TO WS-DATE-MONTH-DAYS
+009640     END-IF.
+009650
+009660******************************************************************
+009670*    2300-WRITE-REJECT-RTN
+009680*    WRITE ONE LINE TO THE REJECT FILE FOR A RECORD THAT FAILED
+009690*    EDIT, SHOWING THE RECORD NUMBER, ID, TITLE AND REASON.
+009700******************************************************************
+009710 2300-WRITE-REJECT-RTN.
+009712     MOVE WS-ORIG-FILE-RECNO TO WS-EDIT-COUNT.
+009720     MOVE SPACES TO REJECT-LINE.
+009730     STRING 'REC# ' DELIMITED BY SIZE
+009740         WS-EDIT-COUNT DELIMITED BY SIZE
+009750         ' ID=' DELIMITED BY SIZE
+009760         ID-GAME DELIMITED BY SIZE
+009770         ' TITLE=' DELIMITED BY SIZE
+009780         TITLE-GAME DELIMITED BY SIZE
+009790         ' REASON=' DELIMITED BY SIZE
+009800         WS-REJECT-REASON DELIMITED BY SIZE
+009810         INTO REJECT-LINE.
+009820     WRITE REJECT-LINE.
+009830
+008900******************************************************************
+009000*    2200-ACCUMULATE-STATS-RTN
+009100*    ROLL ONE RECORD'S NOTE-GAME INTO THE RUNNING TOTALS, MIN,
+009200*    MAX AND NOTE-BAND BREAKDOWN.
+009300******************************************************************
+009400 2200-ACCUMULATE-STATS-RTN.
+009500     ADD NOTE-GAME TO NOTE-SUM.
+009600     IF NOTE-GAME < NOTE-MIN
+009700         MOVE NOTE-GAME TO NOTE-MIN
+009800     END-IF.
+009900     IF NOTE-GAME > NOTE-MAX
+010000         MOVE NOTE-GAME TO NOTE-MAX
+010100     END-IF.
+010200     EVALUATE TRUE
+010300         WHEN NOTE-GAME >= 90
+010400             ADD 1 TO BAND-90-CNT
+010500         WHEN NOTE-GAME >= 80
+010600             ADD 1 TO BAND-80-CNT
+010700         WHEN NOTE-GAME >= 70
+010800             ADD 1 TO BAND-70-CNT
+010900         WHEN NOTE-GAME >= 60
+011000             ADD 1 TO BAND-60-CNT
+011100         WHEN OTHER
+011200             ADD 1 TO BAND-LOW-CNT
+011300     END-EVALUATE.
+011310     PERFORM 2250-ADD-BAND-ENTRY-RTN.
+011400
+011410******************************************************************
+011420*    2250-ADD-BAND-ENTRY-RTN
+011430*    REMEMBER THIS GAME'S ID, TITLE, NOTE-GAME AND BAND CODE FOR
+011440*    THE CONTROL-BREAK DETAIL REPORT.
+011450******************************************************************
+011460 2250-ADD-BAND-ENTRY-RTN.
+011470     IF WS-BAND-COUNT < 200
+011480         ADD 1 TO WS-BAND-COUNT
+011490         SET WS-BAND-IDX TO WS-BAND-COUNT
+011500         MOVE ID-GAME TO WS-BAND-ID(WS-BAND-IDX)
+011510         MOVE TITLE-GAME TO WS-BAND-TITLE(WS-BAND-IDX)
+011520         MOVE NOTE-GAME TO WS-BAND-NOTE(WS-BAND-IDX)
+011530         EVALUATE TRUE
+011540             WHEN NOTE-GAME >= 90
+011550                 MOVE '9' TO WS-BAND-CODE(WS-BAND-IDX)
+011560             WHEN NOTE-GAME >= 80
+011570                 MOVE '8' TO WS-BAND-CODE(WS-BAND-IDX)
+011580             WHEN NOTE-GAME >= 70
+011590                 MOVE '7' TO WS-BAND-CODE(WS-BAND-IDX)
+011600             WHEN NOTE-GAME >= 60
+011610                 MOVE '6' TO WS-BAND-CODE(WS-BAND-IDX)
+011620             WHEN OTHER
+011630                 MOVE 'L' TO WS-BAND-CODE(WS-BAND-IDX)
+011640         END-EVALUATE
+011650     END-IF.
+011660
+011500******************************************************************
+011600*    8000-WRITE-REPORT-RTN
+011700*    FORMAT AND WRITE THE END-OF-RUN STATISTICS REPORT.
+011800******************************************************************
+011900 8000-WRITE-REPORT-RTN.
+012000     MOVE SPACES TO REPORT-LINE.
+012100     STRING 'GAME CATALOG STATISTICS REPORT' DELIMITED BY SIZE
+012200         INTO REPORT-LINE.
+012300     WRITE REPORT-LINE.
+012400
+012500     MOVE SPACES TO REPORT-LINE.
+012600     WRITE REPORT-LINE.
+012700
+012800     MOVE REC-COUNTER TO WS-EDIT-COUNT.
+012900     MOVE SPACES TO REPORT-LINE.
+013000     STRING 'TOTAL GAMES CATALOGUED . . . : ' DELIMITED BY SIZE
+013100         WS-EDIT-COUNT DELIMITED BY SIZE
+013200         INTO REPORT-LINE.
+013300     WRITE REPORT-LINE.
+013310
+013320     MOVE REJECT-COUNTER TO WS-EDIT-COUNT.
+013330     MOVE SPACES TO REPORT-LINE.
+013340     STRING 'RECORDS REJECTED . . . . . . : ' DELIMITED BY SIZE
+013350         WS-EDIT-COUNT DELIMITED BY SIZE
+013360         INTO REPORT-LINE.
+013370     WRITE REPORT-LINE.
+013400
+013500     IF REC-COUNTER > 0
+013600         COMPUTE WS-NOTE-AVG ROUNDED = NOTE-SUM / REC-COUNTER
+013700     ELSE
+013800         MOVE 0 TO WS-NOTE-AVG
+013900     END-IF.
+014000     MOVE WS-NOTE-AVG TO WS-EDIT-AVG.
+014100     MOVE SPACES TO REPORT-LINE.
+014200     STRING 'AVERAGE NOTE-GAME . . . . . : ' DELIMITED BY SIZE
+014300         WS-EDIT-AVG DELIMITED BY SIZE
+014400         INTO REPORT-LINE.
+014500     WRITE REPORT-LINE.
+014600
+014700     IF REC-COUNTER = 0
+014800         MOVE 0 TO NOTE-MIN
+014900     END-IF.
+015000     MOVE NOTE-MIN TO WS-EDIT-NOTE.
+015100     MOVE SPACES TO REPORT-LINE.
+015200     STRING 'LOWEST NOTE-GAME  . . . . . : ' DELIMITED BY SIZE
+015300         WS-EDIT-NOTE DELIMITED BY SIZE
+015400         INTO REPORT-LINE.
+015500     WRITE REPORT-LINE.
+015600
+015700     MOVE NOTE-MAX TO WS-EDIT-NOTE.
+015800     MOVE SPACES TO REPORT-LINE.
+015900     STRING 'HIGHEST NOTE-GAME . . . . . : ' DELIMITED BY SIZE
+016000         WS-EDIT-NOTE DELIMITED BY SIZE
+016100         INTO REPORT-LINE.
+016200     WRITE REPORT-LINE.
+016300
+016400     MOVE SPACES TO REPORT-LINE.
+016500     WRITE REPORT-LINE.
+016600
+016700     MOVE SPACES TO REPORT-LINE.
+016800     STRING 'NOTE-GAME BAND BREAKDOWN' DELIMITED BY SIZE
+016900         INTO REPORT-LINE.
+017000     WRITE REPORT-LINE.
+017100
+017200     PERFORM 8100-WRITE-BAND-LINE-RTN.
+017210
+017220     MOVE SPACES TO REPORT-LINE.
+017230     WRITE REPORT-LINE.
+017240
+017242     MOVE SPACES TO REPORT-LINE.
+017244     STRING 'NOTE-GAME BAND DETAIL (CONTROL BREAK)' DELIMITED BY
+017246         SIZE INTO REPORT-LINE.
+017248     WRITE REPORT-LINE.
+017250
+017251     IF RUN-IS-RESTARTED
+017251         MOVE SPACES TO REPORT-LINE
+017251         STRING '  *** RESTARTED RUN - DETAIL BELOW IS SINCE'
+017251             DELIMITED BY SIZE INTO REPORT-LINE
+017251         WRITE REPORT-LINE
+017251         MOVE SPACES TO REPORT-LINE
+017251         STRING '      CHECKPOINT; SUMMARY ABOVE COVERS ALL. ***'
+017251             DELIMITED BY SIZE INTO REPORT-LINE
+017251         WRITE REPORT-LINE
+017251         MOVE SPACES TO REPORT-LINE
+017251         WRITE REPORT-LINE
+017251     END-IF.
+017252
+017254     MOVE SPACES TO REPORT-LINE.
+017256     WRITE REPORT-LINE.
+017258     PERFORM 8300-WRITE-BAND-DETAIL-RTN.
+017260
+017250     MOVE SPACES TO REPORT-LINE.
+017260     STRING 'DUPLICATE ID-GAME DETECTED' DELIMITED BY SIZE
+017270         INTO REPORT-LINE.
+017280     WRITE REPORT-LINE.
+017290
+017300     IF WS-DUP-LIST-COUNT = 0
+017310         MOVE SPACES TO REPORT-LINE
+017320         STRING '  (NONE)' DELIMITED BY SIZE
+017330             INTO REPORT-LINE
+017340         WRITE REPORT-LINE
+017350     ELSE
+017360         PERFORM 8200-WRITE-DUP-LINE-RTN
+017370             VARYING WS-DUP-LIST-IDX FROM 1 BY 1
+017380             UNTIL WS-DUP-LIST-IDX > WS-DUP-LIST-COUNT
+017390     END-IF.
+017392
+017394     MOVE SPACES TO REPORT-LINE.
+017396     WRITE REPORT-LINE.
+017398
+017400     PERFORM 8400-WRITE-RECONCILIATION-RTN.
+017402
+017404 8000-WRITE-REPORT-RTN-EXIT.
+017500     EXIT.
+017600
+017602******************************************************************
+017604*    8400-WRITE-RECONCILIATION-RTN
+017606*    COMPARE THIS RUN'S REC-COUNTER AND NOTE-SUM AGAINST THE
+017608*    CONTROL TOTALS CARRIED FORWARD FROM THE PRIOR RUN, SO A
+017610*    CATALOG TRUNCATED BY A BAD TRANSFER DOESN'T SLIP THROUGH
+017612*    WITH A "SUCCESSFUL" RUN. WRITES A RECONCILIATION SECTION ON
+017614*    THE REPORT, THEN CARRIES THIS RUN'S ACTUAL TOTALS FORWARD TO
+017616*    CTLTOTAL.DAT FOR THE NEXT RUN TO COMPARE AGAINST.
+017618******************************************************************
+017620 8400-WRITE-RECONCILIATION-RTN.
+017622     MOVE "N" TO WS-CTL-FOUND-SWITCH.
+017624     MOVE SPACES TO REPORT-LINE.
+017626     STRING 'CONTROL-TOTAL RECONCILIATION' DELIMITED BY SIZE
+017628         INTO REPORT-LINE.
+017630     WRITE REPORT-LINE.
+017632     MOVE SPACES TO REPORT-LINE.
+017634     WRITE REPORT-LINE.
+017636     OPEN INPUT CONTROL-TOTAL-FILE.
+017638     IF WS-CTL-FILE-STATUS = "00"
+017640         READ CONTROL-TOTAL-FILE
+017642             AT END
+017644                 CONTINUE
+017646             NOT AT END
+017648                 SET CTL-FOUND TO TRUE
+017650         END-READ
+017652         CLOSE CONTROL-TOTAL-FILE
+017654     END-IF.
+017656     IF NOT CTL-FOUND
+017658         MOVE SPACES TO REPORT-LINE
+017660         STRING '  NO PRIOR CONTROL TOTALS -- ESTABLISHING'
+017662             DELIMITED BY SIZE INTO REPORT-LINE
+017664         WRITE REPORT-LINE
+017666     ELSE
+017668         PERFORM 8410-COMPARE-CONTROL-TOTALS-RTN
+017670     END-IF.
+017672     PERFORM 8420-CARRY-FORWARD-TOTALS-RTN.
+017674
+017676******************************************************************
+017678*    8410-COMPARE-CONTROL-TOTALS-RTN
+017680*    REPORT WHETHER THIS RUN'S ACTUAL TOTALS MATCH THE PRIOR
+017682*    RUN'S CARRIED-FORWARD EXPECTED TOTALS.
+017684******************************************************************
+017686 8410-COMPARE-CONTROL-TOTALS-RTN.
+017688     IF REC-COUNTER = CTL-REC-COUNT AND NOTE-SUM = CTL-NOTE-SUM
+017690         MOVE SPACES TO REPORT-LINE
+017692         STRING '  RECORD COUNT AND NOTE-GAME SUM MATCH -- OK'
+017694             DELIMITED BY SIZE INTO REPORT-LINE
+017696         WRITE REPORT-LINE
+017698     ELSE
+017700         MOVE SPACES TO REPORT-LINE
+017702         STRING '  *** DISCREPANCY DETECTED ***' DELIMITED BY SIZE
+017704             INTO REPORT-LINE
+017706         WRITE REPORT-LINE
+017708         MOVE CTL-REC-COUNT TO WS-EDIT-COUNT
+017710         MOVE SPACES TO REPORT-LINE
+017712         STRING '  EXPECTED RECORD COUNT . . : ' DELIMITED BY SIZE
+017714             WS-EDIT-COUNT DELIMITED BY SIZE INTO REPORT-LINE
+017716         WRITE REPORT-LINE
+017718         MOVE REC-COUNTER TO WS-EDIT-COUNT
+017720         MOVE SPACES TO REPORT-LINE
+017722         STRING '  ACTUAL RECORD COUNT . . . : ' DELIMITED BY SIZE
+017724             WS-EDIT-COUNT DELIMITED BY SIZE INTO REPORT-LINE
+017726         WRITE REPORT-LINE
+017728         MOVE CTL-NOTE-SUM TO WS-EDIT-COUNT
+017730         MOVE SPACES TO REPORT-LINE
+017732         STRING '  EXPECTED NOTE-GAME SUM  . : ' DELIMITED BY SIZE
+017734             WS-EDIT-COUNT DELIMITED BY SIZE INTO REPORT-LINE
+017736         WRITE REPORT-LINE
+017738         MOVE NOTE-SUM TO WS-EDIT-COUNT
+017740         MOVE SPACES TO REPORT-LINE
+017742         STRING '  ACTUAL NOTE-GAME SUM  . . : ' DELIMITED BY SIZE
+017744             WS-EDIT-COUNT DELIMITED BY SIZE INTO REPORT-LINE
+017746         WRITE REPORT-LINE
+017748     END-IF.
+017750
+017752******************************************************************
+017754*    8420-CARRY-FORWARD-TOTALS-RTN
+017756*    WRITE THIS RUN'S ACTUAL RECORD COUNT AND NOTE-GAME SUM TO
+017758*    CTLTOTAL.DAT SO THE NEXT RUN CAN RECONCILE AGAINST THEM.
+017760******************************************************************
+017762 8420-CARRY-FORWARD-TOTALS-RTN.
+017764     MOVE REC-COUNTER TO CTL-REC-COUNT.
+017766     MOVE NOTE-SUM TO CTL-NOTE-SUM.
+017768     OPEN OUTPUT CONTROL-TOTAL-FILE.
+017770     WRITE CONTROL-TOTAL-RECORD.
+017772     CLOSE CONTROL-TOTAL-FILE.
+017774
+017776******************************************************************
+017800*    8100-WRITE-BAND-LINE-RTN
+017900*    WRITE THE FIVE NOTE-GAME BAND COUNT LINES.
+018000******************************************************************
+018100 8100-WRITE-BAND-LINE-RTN.
+018200     MOVE BAND-90-CNT TO WS-EDIT-COUNT.
+018300     MOVE SPACES TO REPORT-LINE.
+018400     STRING '  90-99 . . . . . . . . . . : ' DELIMITED BY SIZE
+018500         WS-EDIT-COUNT DELIMITED BY SIZE
+018600         INTO REPORT-LINE.
+018700     WRITE REPORT-LINE.
+018800
+018900     MOVE BAND-80-CNT TO WS-EDIT-COUNT.
+019000     MOVE SPACES TO REPORT-LINE.
+019100     STRING '  80-89 . . . . . . . . . . : ' DELIMITED BY SIZE
+019200         WS-EDIT-COUNT DELIMITED BY SIZE
+019300         INTO REPORT-LINE.
+019400     WRITE REPORT-LINE.
+019500
+019600     MOVE BAND-70-CNT TO WS-EDIT-COUNT.
+019700     MOVE SPACES TO REPORT-LINE.
+019800     STRING '  70-79 . . . . . . . . . . : ' DELIMITED BY SIZE
+019900         WS-EDIT-COUNT DELIMITED BY SIZE
+020000         INTO REPORT-LINE.
+020100     WRITE REPORT-LINE.
+020200
+020300     MOVE BAND-60-CNT TO WS-EDIT-COUNT.
+020400     MOVE SPACES TO REPORT-LINE.
+020500     STRING '  60-69 . . . . . . . . . . : ' DELIMITED BY SIZE
+020600         WS-EDIT-COUNT DELIMITED BY SIZE
+020700         INTO REPORT-LINE.
+020800     WRITE REPORT-LINE.
+020900
+021000     MOVE BAND-LOW-CNT TO WS-EDIT-COUNT.
+021100     MOVE SPACES TO REPORT-LINE.
+021200     STRING '  BELOW 60 . . . . . . . . . : ' DELIMITED BY SIZE
+021300         WS-EDIT-COUNT DELIMITED BY SIZE
+021400         INTO REPORT-LINE.
+021500     WRITE REPORT-LINE.
+021600
+021700 8100-WRITE-BAND-LINE-RTN-EXIT.
+021800     EXIT.
+021900
+021902******************************************************************
+021904*    8300-WRITE-BAND-DETAIL-RTN
+021906*    CONTROL-BREAK DETAIL REPORT -- LIST EACH VALID GAME UNDER ITS
+021908*    NOTE-GAME BAND HEADING, WITH A SUBTOTAL COUNT AT THE FOOT OF
+021910*    EACH BAND.
+021912******************************************************************
+021914 8300-WRITE-BAND-DETAIL-RTN.
+021916     MOVE '9' TO WS-TARGET-BAND-CODE.
+021918     MOVE '  GAMES RATED 90-99' TO WS-TARGET-BAND-TITLE.
+021920     PERFORM 8310-WRITE-ONE-BAND-GROUP-RTN.
+021922
+021924     MOVE '8' TO WS-TARGET-BAND-CODE.
+021926     MOVE '  GAMES RATED 80-89' TO WS-TARGET-BAND-TITLE.
+021928     PERFORM 8310-WRITE-ONE-BAND-GROUP-RTN.
+021930
+021932     MOVE '7' TO WS-TARGET-BAND-CODE.
+021934     MOVE '  GAMES RATED 70-79' TO WS-TARGET-BAND-TITLE.
+021936     PERFORM 8310-WRITE-ONE-BAND-GROUP-RTN.
+021938
+021940     MOVE '6' TO WS-TARGET-BAND-CODE.
+021942     MOVE '  GAMES RATED 60-69' TO WS-TARGET-BAND-TITLE.
+021944     PERFORM 8310-WRITE-ONE-BAND-GROUP-RTN.
+021946
+021948     MOVE 'L' TO WS-TARGET-BAND-CODE.
+021950     MOVE '  GAMES RATED BELOW 60' TO WS-TARGET-BAND-TITLE.
+021952     PERFORM 8310-WRITE-ONE-BAND-GROUP-RTN.
+021954
+021956******************************************************************
+021958*    8310-WRITE-ONE-BAND-GROUP-RTN
+021960*    WRITE ONE BAND'S HEADING, ITS DETAIL LINES (OR "(NONE)") AND
+021962*    ITS SUBTOTAL.
+021964******************************************************************
+021966 8310-WRITE-ONE-BAND-GROUP-RTN.
+021968     MOVE SPACES TO REPORT-LINE.
+021970     STRING WS-TARGET-BAND-TITLE DELIMITED BY SIZE
+021972         INTO REPORT-LINE.
+021974     WRITE REPORT-LINE.
+021976     MOVE 0 TO WS-BAND-DETAIL-COUNT.
+021978     PERFORM 8320-WRITE-BAND-DETAIL-LINE-RTN
+021980         VARYING WS-BAND-IDX FROM 1 BY 1
+021982         UNTIL WS-BAND-IDX > WS-BAND-COUNT.
+021984     IF WS-BAND-DETAIL-COUNT = 0
+021986         MOVE SPACES TO REPORT-LINE
+021988         STRING '    (NONE)' DELIMITED BY SIZE
+021990             INTO REPORT-LINE
+021992         WRITE REPORT-LINE
+021994     END-IF.
+021996     MOVE WS-BAND-DETAIL-COUNT TO WS-EDIT-COUNT.
+021998     MOVE SPACES TO REPORT-LINE.
+022000     STRING '    SUBTOTAL . . . . . . . : ' DELIMITED BY SIZE
+022002         WS-EDIT-COUNT DELIMITED BY SIZE
+022004         INTO REPORT-LINE.
+022006     WRITE REPORT-LINE.
+022008     MOVE SPACES TO REPORT-LINE.
+022010     WRITE REPORT-LINE.
+022012
+022014******************************************************************
+022016*    8320-WRITE-BAND-DETAIL-LINE-RTN
+022018*    WRITE ONE DETAIL LINE IF THE TABLE ENTRY AT WS-BAND-IDX
+022020*    BELONGS TO THE BAND CURRENTLY BEING PRINTED.
+022022******************************************************************
+022024 8320-WRITE-BAND-DETAIL-LINE-RTN.
+022026     IF WS-BAND-CODE(WS-BAND-IDX) = WS-TARGET-BAND-CODE
+022028         ADD 1 TO WS-BAND-DETAIL-COUNT
+022030         MOVE SPACES TO REPORT-LINE
+022032         STRING '    ID=' DELIMITED BY SIZE
+022034             WS-BAND-ID(WS-BAND-IDX) DELIMITED BY SIZE
+022036             ' TITLE=' DELIMITED BY SIZE
+022038             WS-BAND-TITLE(WS-BAND-IDX) DELIMITED BY SIZE
+022040             ' NOTE=' DELIMITED BY SIZE
+022042             WS-BAND-NOTE(WS-BAND-IDX) DELIMITED BY SIZE
+022044             INTO REPORT-LINE
+022046         WRITE REPORT-LINE
+022048     END-IF.
+022050
+021910******************************************************************
+021920*    8200-WRITE-DUP-LINE-RTN
+021930*    WRITE ONE LINE FOR EACH DUPLICATE ID-GAME DETECTED, SHOWING
+021940*    THE RECORD NUMBER WHERE THE REPEAT SHOWED UP.
+021950******************************************************************
+021960 8200-WRITE-DUP-LINE-RTN.
+021970     MOVE WS-DUP-LIST-RECNO(WS-DUP-LIST-IDX) TO WS-EDIT-COUNT.
+021980     MOVE SPACES TO REPORT-LINE.
+021990     STRING '  REC# ' DELIMITED BY SIZE
+022000         WS-EDIT-COUNT DELIMITED BY SIZE
+022010         ' DUPLICATES ID-GAME ' DELIMITED BY SIZE
+022020         WS-DUP-LIST-ID(WS-DUP-LIST-IDX) DELIMITED BY SIZE
+022030         INTO REPORT-LINE.
+022040     WRITE REPORT-LINE.
+022050
+022060******************************************************************
+022100*    9000-TERMINATE-RTN
+022200*    CLOSE THE FILES AND SIGN OFF.
+022300******************************************************************
+022400 9000-TERMINATE-RTN.
+022410     MOVE 'END  ' TO WS-AUDIT-EVENT.
+022420     MOVE 'COMPLETE' TO WS-AUDIT-STATUS.
+022430     MOVE REC-COUNTER TO WS-AUDIT-REC-EDIT.
+022440     PERFORM 1060-WRITE-AUDIT-LINE-RTN.
+022450     CLOSE AUDIT-FILE.
+022600     CLOSE REPORT-FILE.
+022610     CLOSE REJECT-FILE.
+022620     PERFORM 9050-RESET-CHECKPOINT-RTN.
+022650     DISPLAY "READ-FILE COMPLETE - " REC-COUNTER
+022655         " RECORDS, " REJECT-COUNTER " REJECTED".
+022800
+022810******************************************************************
+022820*    9050-RESET-CHECKPOINT-RTN
+022830*    THE RUN COMPLETED CLEANLY, SO CLEAR CHECKPOINT.DAT BACK TO
+022840*    ZERO -- OTHERWISE THE NEXT FRESH RUN WOULD MISTAKE THIS
+022850*    RUN'S LEFTOVER CHECKPOINT FOR AN INTERRUPTED ONE AND TRY TO
+022860*    RESTART FROM IT.
+022870******************************************************************
+022880 9050-RESET-CHECKPOINT-RTN.
+022890     MOVE 0 TO CKPT-REC-COUNTER.
+022900     MOVE 0 TO CKPT-REJECT-COUNTER.
+022910     MOVE 0 TO CKPT-NOTE-SUM.
+022920     MOVE 0 TO CKPT-NOTE-MIN.
+022930     MOVE 0 TO CKPT-NOTE-MAX.
+022940     MOVE 0 TO CKPT-BAND-90-CNT.
+022950     MOVE 0 TO CKPT-BAND-80-CNT.
+022960     MOVE 0 TO CKPT-BAND-70-CNT.
+022970     MOVE 0 TO CKPT-BAND-60-CNT.
+022980     MOVE 0 TO CKPT-BAND-LOW-CNT.
+022990     MOVE SPACES TO CKPT-DUP-SEEN-TABLE.
+022990     MOVE 0 TO CKPT-DUP-LIST-COUNT.
+023000     OPEN OUTPUT CHECKPOINT-FILE.
+023010     WRITE CHECKPOINT-RECORD.
+023020     CLOSE CHECKPOINT-FILE.
+023100
+023200 END PROGRAM READ-FILE.
