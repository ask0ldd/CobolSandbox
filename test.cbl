@@ -1,20 +1,160 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO-WORLD.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 X PIC 99.
-       01 Y PIC 99.
-       01 Z PIC 99.
-       01 DESC PIC X(8).
-       01 JSTRING PIC X(5) VALUE IS ' John'.
-
-       PROCEDURE DIVISION.
-               MOVE 10 TO X.
-               MOVE 25 TO Y.
-               MOVE "X + Y = " TO DESC.
-               PERFORM ADDNDISP-RESULT.
-               STOP RUN.
-
-       ADDNDISP-RESULT.
-               ADD X TO Y GIVING Z.
-               DISPLAY DESC Z JSTRING.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CALCULATOR.
+000300 AUTHOR. D-L-HAGGARD.
+000400 INSTALLATION. GENERAL-UTILITIES.
+000500 DATE-WRITTEN. 01/05/2024.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ----------------------------------------------------------
+001000*    DATE        INIT  DESCRIPTION
+001100*    01/05/2024  DLH   ORIGINAL -- HELLO-WORLD, A ONE-SHOT DEMO
+001200*                      THAT ADDED TWO HARDCODED NUMBERS (10 AND
+001300*                      25) AND DISPLAYED THE RESULT.
+001400*    08/09/2026  DLH   REWORKED INTO A REAL FOUR-FUNCTION
+001500*                      CALCULATOR -- ACCEPTS TWO OPERANDS AND AN
+001600*                      OPERATOR (ADD/SUBTRACT/MULTIPLY/DIVIDE)
+001700*                      FROM THE OPERATOR, GUARDS AGAINST DIVIDE
+001800*                      BY ZERO, AND PRINTS A TRANSACTION
+001900*                      REGISTER LINE PER CALCULATION SO THE
+002000*                      PROGRAM IS USEFUL FOR MORE THAN ONE RUN.
+002100******************************************************************
+002200
+002300 DATA DIVISION.
+002400 WORKING-STORAGE SECTION.
+002500 01  SWITCHES.
+002600     05 WS-MORE-SWITCH         PIC X VALUE "Y".
+002700        88 MORE-CALCULATIONS             VALUE "Y".
+002800     05 WS-DIVIDE-ERR-SWITCH   PIC X VALUE "N".
+002900        88 DIVIDE-BY-ZERO                VALUE "Y".
+003000
+003100 01  COUNTERS.
+003200     05 WS-TXN-COUNTER         PIC 9(5) COMP VALUE 0.
+003300
+003400 01  WS-CALC-FIELDS.
+003500     05 WS-OPERATOR            PIC X VALUE SPACES.
+003600        88 ADD-OPERATION                 VALUE "+".
+003700        88 SUBTRACT-OPERATION            VALUE "-".
+003800        88 MULTIPLY-OPERATION            VALUE "*".
+003900        88 DIVIDE-OPERATION              VALUE "/".
+004000        88 QUIT-OPERATION                VALUE "Q" "q".
+004100     05 WS-OPERAND-1           PIC S9(7)V99 VALUE 0.
+004200     05 WS-OPERAND-2           PIC S9(7)V99 VALUE 0.
+004300     05 WS-RESULT              PIC S9(7)V99 VALUE 0.
+004400
+004500 01  WS-REPORT-FIELDS.
+004600     05 WS-TXN-EDIT            PIC ZZZZ9.
+004700     05 WS-OPERAND-1-EDIT      PIC -(7)9.99.
+004800     05 WS-OPERAND-2-EDIT      PIC -(7)9.99.
+004900     05 WS-RESULT-EDIT         PIC -(7)9.99.
+005000     05 WS-REGISTER-LINE       PIC X(80).
+005100
+005200 PROCEDURE DIVISION.
+005300
+005400 0000-MAINLINE.
+005500     PERFORM 1000-INITIALIZE-RTN.
+005600     PERFORM 2000-CALCULATE-RTN UNTIL NOT MORE-CALCULATIONS.
+005700     PERFORM 9000-TERMINATE-RTN.
+005800     STOP RUN.
+005900
+006000******************************************************************
+006100*    1000-INITIALIZE-RTN
+006200*    DISPLAY THE OPENING BANNER.
+006300******************************************************************
+006400 1000-INITIALIZE-RTN.
+006500     DISPLAY "FOUR-FUNCTION CALCULATOR -- ENTER Q AS THE".
+006600     DISPLAY "OPERATOR AT ANY TIME TO QUIT.".
+006700
+006800******************************************************************
+006900*    2000-CALCULATE-RTN
+007000*    PROMPT FOR ONE CALCULATION, PERFORM IT, AND REGISTER IT --
+007100*    UNLESS THE OPERATOR ASKED TO QUIT.
+007200******************************************************************
+007300 2000-CALCULATE-RTN.
+007400     PERFORM 2100-PROMPT-FOR-OPERATION-RTN.
+007500     IF QUIT-OPERATION
+007550         MOVE "N" TO WS-MORE-SWITCH
+007600     ELSE
+007650         PERFORM 2200-COMPUTE-RESULT-RTN
+007700         PERFORM 2300-WRITE-REGISTER-LINE-RTN
+007800     END-IF.
+007900
+008000******************************************************************
+008100*    2100-PROMPT-FOR-OPERATION-RTN
+008200*    ASK FOR THE OPERATOR, AND IF IT IS NOT A REQUEST TO QUIT,
+008300*    ASK FOR THE TWO OPERANDS AS WELL.
+008400******************************************************************
+008500 2100-PROMPT-FOR-OPERATION-RTN.
+008600     DISPLAY "ENTER OPERATOR (+, -, *, /, Q TO QUIT) : ".
+008700     ACCEPT WS-OPERATOR.
+008800     IF NOT QUIT-OPERATION
+008900         DISPLAY "ENTER FIRST NUMBER  : "
+009000         ACCEPT WS-OPERAND-1
+009100         DISPLAY "ENTER SECOND NUMBER : "
+009200         ACCEPT WS-OPERAND-2
+009300     END-IF.
+009400
+009500******************************************************************
+009600*    2200-COMPUTE-RESULT-RTN
+009700*    CARRY OUT THE REQUESTED OPERATION. A DIVIDE BY ZERO IS
+009800*    CAUGHT HERE INSTEAD OF LETTING THE RUN ABEND.
+009900******************************************************************
+010000 2200-COMPUTE-RESULT-RTN.
+010100     SET WS-DIVIDE-ERR-SWITCH TO "N".
+010200     EVALUATE TRUE
+010300         WHEN ADD-OPERATION
+010400             COMPUTE WS-RESULT = WS-OPERAND-1 + WS-OPERAND-2
+010500         WHEN SUBTRACT-OPERATION
+010600             COMPUTE WS-RESULT = WS-OPERAND-1 - WS-OPERAND-2
+010700         WHEN MULTIPLY-OPERATION
+010800             COMPUTE WS-RESULT = WS-OPERAND-1 * WS-OPERAND-2
+010900         WHEN DIVIDE-OPERATION
+011000             IF WS-OPERAND-2 = 0
+011100                 SET WS-DIVIDE-ERR-SWITCH TO "Y"
+011200                 MOVE 0 TO WS-RESULT
+011300                 DISPLAY "CANNOT DIVIDE BY ZERO -- RESULT SET "
+011400                     "TO ZERO"
+011500             ELSE
+011600                 COMPUTE WS-RESULT =
+011700                     WS-OPERAND-1 / WS-OPERAND-2
+011800             END-IF
+011900         WHEN OTHER
+012000             SET WS-DIVIDE-ERR-SWITCH TO "Y"
+012100             MOVE 0 TO WS-RESULT
+012200             DISPLAY "INVALID OPERATOR -- RESULT SET TO ZERO"
+012300     END-EVALUATE.
+012400
+012500******************************************************************
+012600*    2300-WRITE-REGISTER-LINE-RTN
+012700*    FORMAT AND DISPLAY ONE TRANSACTION REGISTER LINE FOR THE
+012800*    CALCULATION JUST COMPLETED.
+012900******************************************************************
+013000 2300-WRITE-REGISTER-LINE-RTN.
+013100     ADD 1 TO WS-TXN-COUNTER.
+013200     MOVE WS-TXN-COUNTER TO WS-TXN-EDIT.
+013300     MOVE WS-OPERAND-1 TO WS-OPERAND-1-EDIT.
+013400     MOVE WS-OPERAND-2 TO WS-OPERAND-2-EDIT.
+013500     MOVE WS-RESULT TO WS-RESULT-EDIT.
+013600     MOVE SPACES TO WS-REGISTER-LINE.
+013700     STRING "TXN " DELIMITED BY SIZE
+013800         WS-TXN-EDIT DELIMITED BY SIZE
+013900         "  " DELIMITED BY SIZE
+014000         WS-OPERAND-1-EDIT DELIMITED BY SIZE
+014100         " " DELIMITED BY SIZE
+014200         WS-OPERATOR DELIMITED BY SIZE
+014300         " " DELIMITED BY SIZE
+014400         WS-OPERAND-2-EDIT DELIMITED BY SIZE
+014500         " = " DELIMITED BY SIZE
+014600         WS-RESULT-EDIT DELIMITED BY SIZE
+014700         INTO WS-REGISTER-LINE.
+014800     DISPLAY WS-REGISTER-LINE.
+014900
+015000******************************************************************
+015100*    9000-TERMINATE-RTN
+015200*    SIGN OFF WITH A COUNT OF HOW MANY CALCULATIONS WERE DONE.
+015300******************************************************************
+015400 9000-TERMINATE-RTN.
+015500     DISPLAY "CALCULATOR COMPLETE - " WS-TXN-COUNTER
+015600         " CALCULATION(S) PERFORMED".
+015700
+015800 END PROGRAM CALCULATOR.
